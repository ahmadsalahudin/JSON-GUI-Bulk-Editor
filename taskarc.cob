@@ -0,0 +1,257 @@
+000100*****************************************************************
+000200*PROGRAM-ID.  TASKARC                                       *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    INSTALLATION. SHIFT OPERATIONS                             *
+000500*    DATE-WRITTEN. 2026-08-09                                   *
+000600*    DATE-COMPILED.                                              *
+000700*                                                                *
+000800*    END-OF-DAY ARCHIVE STEP.  READS TASK-MASTER, SWEEPS ANY    *
+000900*    TASK WITH STATUS COMPLETE OR CANCELLED OUT TO THE          *
+001000*    TASK-ARCHIVE FILE, WRITES AN ARCHIVE AUDIT RECORD FOR      *
+001100*    EACH ONE, AND REWRITES TASK-MASTER WITH THE REMAINING      *
+001200*    TASKS COMPACTED TO THE FRONT OF THE FILE.                  *
+001300*-----------------------------------------------------------------
+001400*    MODIFICATION HISTORY                                       *
+001500*    2026-08-09  DPO  ORIGINAL PROGRAM.                         *
+001600*****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. TASKARC.
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300         SELECT TASK-MASTER ASSIGN TO "TASKMSTR"
+002400             ORGANIZATION IS INDEXED
+002500             ACCESS MODE IS SEQUENTIAL
+002600             RECORD KEY IS TM-ID
+002700             FILE STATUS IS ARC-TASKMSTR-STATUS.
+002800         SELECT TASK-ARCHIVE ASSIGN TO "TASKARC"
+002900             ORGANIZATION IS LINE SEQUENTIAL
+003000             FILE STATUS IS ARC-TASKARC-STATUS.
+003100         SELECT TASK-AUDIT ASSIGN TO "TASKAUD"
+003200             ORGANIZATION IS LINE SEQUENTIAL
+003300             FILE STATUS IS ARC-TASKAUD-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  TASK-MASTER.
+003800 01  TASK-MASTER-RECORD.
+003900         COPY TASKMSTR.
+004000
+004100 FD  TASK-ARCHIVE.
+004200 01  TASK-ARCHIVE-RECORD.
+004300         COPY TASKARC.
+004400
+004500 FD  TASK-AUDIT.
+004600 01  TASK-AUDIT-RECORD.
+004700         COPY TASKAUD.
+004800
+004900 WORKING-STORAGE SECTION.
+005000*    ---------------------------------------------------------
+005100*    TASK-MASTER READ INTO THIS TABLE BEFORE THE SWEEP
+005200*    ---------------------------------------------------------
+005300 01  ARC-TASK-TABLE.
+005400         05  ARC-TASK-COUNT          PIC 9(03) VALUE ZERO.
+005500         05  ARC-TASK-ENTRY OCCURS 100 TIMES
+005600                 INDEXED BY ARC-TASK-IDX.
+005700             10  ARC-ID              PIC 9(06).
+005800             10  ARC-NAME            PIC X(50).
+005900             10  ARC-STATUS          PIC X(10).
+006000             10  ARC-PRIORITY        PIC 9(01).
+006100             10  ARC-DUE-DATE        PIC 9(08).
+006200             10  ARC-OWNER           PIC X(08).
+006300*    ---------------------------------------------------------
+006400*    TASKS THAT SURVIVE THE SWEEP, COMPACTED TO THE FRONT
+006500*    ---------------------------------------------------------
+006600 01  ARC-KEEP-TABLE.
+006700         05  ARC-KEEP-COUNT          PIC 9(03) VALUE ZERO.
+006800         05  ARC-KEEP-ENTRY OCCURS 100 TIMES
+006900                 INDEXED BY ARC-KEEP-IDX.
+007000             10  ARC-KEEP-ID         PIC 9(06).
+007100             10  ARC-KEEP-NAME       PIC X(50).
+007200             10  ARC-KEEP-STATUS     PIC X(10).
+007300             10  ARC-KEEP-PRIORITY   PIC 9(01).
+007400             10  ARC-KEEP-DUE-DATE   PIC 9(08).
+007500             10  ARC-KEEP-OWNER      PIC X(08).
+007600*    ---------------------------------------------------------
+007700*    FILE STATUS SWITCHES
+007800*    ---------------------------------------------------------
+007900 01  ARC-FILE-STATUSES.
+008000         05  ARC-TASKMSTR-STATUS     PIC X(02) VALUE "00".
+008100             88  ARC-TASKMSTR-OK     VALUE "00".
+008200             88  ARC-TASKMSTR-EOF    VALUE "10".
+008300             88  ARC-TASKMSTR-NOTFOUND
+008400                 VALUES "23" "35" "05".
+008500         05  ARC-TASKARC-STATUS      PIC X(02) VALUE "00".
+008600             88  ARC-TASKARC-OK      VALUE "00".
+008700         05  ARC-TASKAUD-STATUS      PIC X(02) VALUE "00".
+008800             88  ARC-TASKAUD-OK      VALUE "00".
+008900             88  ARC-TASKAUD-NOTFOUND
+009000                 VALUE "35".
+009100*    ---------------------------------------------------------
+009200*    MISCELLANEOUS WORKING FIELDS
+009300*    ---------------------------------------------------------
+009400 01  ARC-CURRENT-DATE-TIME.
+009500         05  ARC-CURRENT-DATE        PIC 9(08).
+009600         05  ARC-CURRENT-TIME        PIC 9(06).
+009700         05  FILLER                  PIC X(09).
+009800 01  ARC-SWEPT-COUNT             PIC 9(05) VALUE ZERO.
+009900 01  ARC-KEPT-COUNT              PIC 9(05) VALUE ZERO.
+010000 01  ARC-JOB-ID                  PIC X(08) VALUE "TASKARC".
+010100
+010200 PROCEDURE DIVISION.
+010300*****************************************************************
+010400*    0000-MAINLINE                                              *
+010500*****************************************************************
+010600 0000-MAINLINE.
+010700         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800         IF ARC-TASK-COUNT > 0
+010900             PERFORM 2000-SWEEP-ONE-TASK THRU 2000-EXIT
+011000                 VARYING ARC-TASK-IDX FROM 1 BY 1
+011100                 UNTIL ARC-TASK-IDX > ARC-TASK-COUNT
+011200         END-IF.
+011300         PERFORM 4000-SAVE-TASK-MASTER THRU 4000-EXIT.
+011400         CLOSE TASK-ARCHIVE TASK-AUDIT.
+011500         DISPLAY "TASKARC: " ARC-SWEPT-COUNT
+011600             " task(s) archived, " ARC-KEPT-COUNT
+011700             " task(s) remain on TASK-MASTER.".
+011800         STOP RUN.
+011900
+012000*****************************************************************
+012100*    1000-INITIALIZE - LOAD TASK-MASTER, OPEN OUTPUT FILES       *
+012200*****************************************************************
+012300 1000-INITIALIZE.
+012400         MOVE FUNCTION CURRENT-DATE TO ARC-CURRENT-DATE-TIME.
+012500         PERFORM 1100-LOAD-TASK-MASTER THRU 1100-EXIT.
+012600         OPEN EXTEND TASK-ARCHIVE.
+012700         IF ARC-TASKARC-STATUS = "35"
+012800             OPEN OUTPUT TASK-ARCHIVE
+012900         END-IF.
+013000         OPEN EXTEND TASK-AUDIT.
+013100         IF ARC-TASKAUD-NOTFOUND
+013200             OPEN OUTPUT TASK-AUDIT
+013300         END-IF.
+013400 1000-EXIT.
+013500         EXIT.
+013600
+013700 1100-LOAD-TASK-MASTER.
+013800         MOVE ZERO TO ARC-TASK-COUNT.
+013900         OPEN INPUT TASK-MASTER.
+014000         IF NOT ARC-TASKMSTR-OK
+014100             AND NOT ARC-TASKMSTR-NOTFOUND
+014200             DISPLAY "Unable to open TASK-MASTER, status "
+014300                 ARC-TASKMSTR-STATUS
+014400             GO TO 1100-EXIT
+014500         END-IF.
+014600         IF ARC-TASKMSTR-OK
+014700             PERFORM 1110-LOAD-ONE-TASK THRU 1110-EXIT
+014800                 UNTIL ARC-TASKMSTR-EOF
+014900             CLOSE TASK-MASTER
+015000         END-IF.
+015100 1100-EXIT.
+015200         EXIT.
+015300
+015400 1110-LOAD-ONE-TASK.
+015500         READ TASK-MASTER NEXT RECORD
+015600             AT END
+015700                 SET ARC-TASKMSTR-EOF TO TRUE
+015800             NOT AT END
+015900                 ADD 1 TO ARC-TASK-COUNT
+016000                 SET ARC-TASK-IDX TO ARC-TASK-COUNT
+016100                 MOVE TM-ID TO ARC-ID(ARC-TASK-IDX)
+016200                 MOVE TM-NAME TO ARC-NAME(ARC-TASK-IDX)
+016300                 MOVE TM-STATUS TO ARC-STATUS(ARC-TASK-IDX)
+016400                 MOVE TM-PRIORITY TO ARC-PRIORITY(ARC-TASK-IDX)
+016500                 MOVE TM-DUE-DATE TO ARC-DUE-DATE(ARC-TASK-IDX)
+016600                 MOVE TM-OWNER TO ARC-OWNER(ARC-TASK-IDX)
+016700         END-READ.
+016800 1110-EXIT.
+016900         EXIT.
+017000
+017100*****************************************************************
+017200*    2000-SWEEP-ONE-TASK - ARCHIVE OR KEEP ONE TASK-MASTER ROW   *
+017300*****************************************************************
+017400 2000-SWEEP-ONE-TASK.
+017500         IF ARC-STATUS(ARC-TASK-IDX)(1:8) = "COMPLETE"
+017600             OR ARC-STATUS(ARC-TASK-IDX)(1:9) = "CANCELLED"
+017700             PERFORM 2100-ARCHIVE-ONE-TASK THRU 2100-EXIT
+017800         ELSE
+017900             PERFORM 2200-KEEP-ONE-TASK THRU 2200-EXIT
+018000         END-IF.
+018100 2000-EXIT.
+018200         EXIT.
+018300
+018400 2100-ARCHIVE-ONE-TASK.
+018500         MOVE ARC-ID(ARC-TASK-IDX) TO TA-ID.
+018600         MOVE ARC-NAME(ARC-TASK-IDX) TO TA-NAME.
+018700         MOVE ARC-STATUS(ARC-TASK-IDX) TO TA-STATUS.
+018800         MOVE ARC-PRIORITY(ARC-TASK-IDX) TO TA-PRIORITY.
+018900         MOVE ARC-DUE-DATE(ARC-TASK-IDX) TO TA-DUE-DATE.
+019000         MOVE ARC-OWNER(ARC-TASK-IDX) TO TA-OWNER.
+019100         MOVE ARC-CURRENT-DATE TO TA-ARCHIVE-DATE.
+019200         WRITE TASK-ARCHIVE-RECORD.
+019300         MOVE ARC-ID(ARC-TASK-IDX) TO AU-TASK-ID.
+019400         MOVE ARC-STATUS(ARC-TASK-IDX) TO AU-OLD-VALUE.
+019500         MOVE SPACES TO AU-NEW-VALUE.
+019600         SET AU-ACTION-ARCHIVE TO TRUE.
+019700         MOVE ARC-CURRENT-DATE TO AU-AUDIT-DATE.
+019800         MOVE ARC-CURRENT-TIME TO AU-AUDIT-TIME.
+019900         MOVE ARC-JOB-ID TO AU-OPERATOR-ID.
+020000         WRITE TASK-AUDIT-RECORD.
+020100         ADD 1 TO ARC-SWEPT-COUNT.
+020200 2100-EXIT.
+020300         EXIT.
+020400
+020500 2200-KEEP-ONE-TASK.
+020600         ADD 1 TO ARC-KEEP-COUNT.
+020700         SET ARC-KEEP-IDX TO ARC-KEEP-COUNT.
+020800         MOVE ARC-ID(ARC-TASK-IDX)
+020900             TO ARC-KEEP-ID(ARC-KEEP-IDX).
+021000         MOVE ARC-NAME(ARC-TASK-IDX)
+021100             TO ARC-KEEP-NAME(ARC-KEEP-IDX).
+021200         MOVE ARC-STATUS(ARC-TASK-IDX)
+021300             TO ARC-KEEP-STATUS(ARC-KEEP-IDX).
+021400         MOVE ARC-PRIORITY(ARC-TASK-IDX)
+021500             TO ARC-KEEP-PRIORITY(ARC-KEEP-IDX).
+021600         MOVE ARC-DUE-DATE(ARC-TASK-IDX)
+021700             TO ARC-KEEP-DUE-DATE(ARC-KEEP-IDX).
+021800         MOVE ARC-OWNER(ARC-TASK-IDX)
+021900             TO ARC-KEEP-OWNER(ARC-KEEP-IDX).
+022000         ADD 1 TO ARC-KEPT-COUNT.
+022100 2200-EXIT.
+022200         EXIT.
+022300
+022400*****************************************************************
+022500*    4000-SAVE-TASK-MASTER - REWRITE COMPACTED TASK-MASTER       *
+022600*****************************************************************
+022700 4000-SAVE-TASK-MASTER.
+022800         OPEN OUTPUT TASK-MASTER.
+022900         IF NOT ARC-TASKMSTR-OK
+023000             DISPLAY "Unable to open TASK-MASTER for output, "
+023100                 "status " ARC-TASKMSTR-STATUS
+023200             GO TO 4000-EXIT
+023300         END-IF.
+023400         IF ARC-KEEP-COUNT > 0
+023500             PERFORM 4010-SAVE-ONE-TASK THRU 4010-EXIT
+023600                 VARYING ARC-KEEP-IDX FROM 1 BY 1
+023700                 UNTIL ARC-KEEP-IDX > ARC-KEEP-COUNT
+023800         END-IF.
+023900         CLOSE TASK-MASTER.
+024000 4000-EXIT.
+024100         EXIT.
+024200
+024300 4010-SAVE-ONE-TASK.
+024400         MOVE ARC-KEEP-ID(ARC-KEEP-IDX) TO TM-ID.
+024500         MOVE ARC-KEEP-NAME(ARC-KEEP-IDX) TO TM-NAME.
+024600         MOVE ARC-KEEP-STATUS(ARC-KEEP-IDX) TO TM-STATUS.
+024700         MOVE ARC-KEEP-PRIORITY(ARC-KEEP-IDX) TO TM-PRIORITY.
+024800         MOVE ARC-KEEP-DUE-DATE(ARC-KEEP-IDX) TO TM-DUE-DATE.
+024900         MOVE ARC-KEEP-OWNER(ARC-KEEP-IDX) TO TM-OWNER.
+025000         WRITE TASK-MASTER-RECORD
+025100             INVALID KEY
+025200                 DISPLAY "Unable to write task " TM-ID
+025300         END-WRITE.
+025400 4010-EXIT.
+025500         EXIT.
+025600
+025700 END PROGRAM TASKARC.
