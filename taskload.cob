@@ -0,0 +1,369 @@
+000100*****************************************************************
+000200*PROGRAM-ID.  TASKLOAD                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    INSTALLATION. SHIFT OPERATIONS                             *
+000500*    DATE-WRITTEN. 2026-08-09                                   *
+000600*    DATE-COMPILED.                                              *
+000700*                                                                *
+000800*    BULK TASK IMPORT.  READS THE TASK-IN BATCH FILE PRODUCED   *
+000900*    FROM A PLANNING MEETING, VALIDATES EACH ROW UNDER THE      *
+001000*    SAME RULES 3000-ADD-TASK APPLIES INTERACTIVELY, ASSIGNS    *
+001100*    SEQUENTIAL TASK-IDS CONTINUING ON FROM TASK-MASTER'S       *
+001200*    HIGHEST EXISTING ID, AND APPENDS THE ACCEPTED ROWS TO      *
+001300*    TASK-MASTER.  A CHECKPOINT RECORD IS REWRITTEN EVERY       *
+001400*    LOD-CKPT-INTERVAL ACCEPTED ROWS SO A RERUN AFTER AN        *
+001500*    ABEND SKIPS THE TASK-IN RECORDS ALREADY COMMITTED.         *
+001600*-----------------------------------------------------------------
+001700*    MODIFICATION HISTORY                                       *
+001800*    2026-08-09  DPO  ORIGINAL PROGRAM.                         *
+001900*****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. TASKLOAD.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600         SELECT TASK-IN ASSIGN TO "TASKIN"
+002700             ORGANIZATION IS LINE SEQUENTIAL
+002800             FILE STATUS IS LOD-TASKIN-STATUS.
+002900         SELECT TASK-MASTER ASSIGN TO "TASKMSTR"
+003000             ORGANIZATION IS INDEXED
+003100             ACCESS MODE IS SEQUENTIAL
+003200             RECORD KEY IS TM-ID
+003300             FILE STATUS IS LOD-TASKMSTR-STATUS.
+003400         SELECT TASK-AUDIT ASSIGN TO "TASKAUD"
+003500             ORGANIZATION IS LINE SEQUENTIAL
+003600             FILE STATUS IS LOD-TASKAUD-STATUS.
+003700         SELECT TASK-CHECKPOINT ASSIGN TO "LOADCKPT"
+003800             ORGANIZATION IS LINE SEQUENTIAL
+003900             FILE STATUS IS LOD-TASKCKPT-STATUS.
+003920         SELECT TASK-ID-SEQ ASSIGN TO "TASKSEQ"
+003940             ORGANIZATION IS LINE SEQUENTIAL
+003960             FILE STATUS IS LOD-TASKSEQ-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  TASK-IN.
+004400 01  TASK-IN-RECORD.
+004500         COPY TASKIN.
+004600
+004700 FD  TASK-MASTER.
+004800 01  TASK-MASTER-RECORD.
+004900         COPY TASKMSTR.
+005000
+005100 FD  TASK-AUDIT.
+005200 01  TASK-AUDIT-RECORD.
+005300         COPY TASKAUD.
+005400
+005500 FD  TASK-CHECKPOINT.
+005600 01  TASK-CHECKPOINT-RECORD.
+005700         COPY LOADCKPT.
+005750
+005760 FD  TASK-ID-SEQ.
+005770 01  TASK-ID-SEQ-RECORD.
+005780         COPY TASKSEQ.
+005800
+005900 WORKING-STORAGE SECTION.
+006000*    ---------------------------------------------------------
+006100*    RUN COUNTERS AND CONTROL FIELDS
+006200*    ---------------------------------------------------------
+006300 01  LOD-INPUT-COUNT             PIC 9(05) VALUE ZERO.
+006400 01  LOD-ACCEPTED-COUNT          PIC 9(05) VALUE ZERO.
+006500 01  LOD-REJECTED-COUNT          PIC 9(05) VALUE ZERO.
+006600 01  LOD-SKIP-COUNT              PIC 9(05) VALUE ZERO.
+006700 01  LOD-NEXT-TASK-ID            PIC 9(06) VALUE ZERO.
+006750 01  LOD-TASKMSTR-ROW-COUNT      PIC 9(03) VALUE ZERO.
+006800 01  LOD-ADDS-SINCE-CKPT         PIC 9(03) VALUE ZERO.
+006900 01  LOD-CKPT-INTERVAL           PIC 9(03) VALUE 10.
+007000 01  LOD-JOB-ID                  PIC X(08) VALUE "TASKLOAD".
+007100*    ---------------------------------------------------------
+007200*    FILE STATUS SWITCHES
+007300*    ---------------------------------------------------------
+007400 01  LOD-FILE-STATUSES.
+007500         05  LOD-TASKIN-STATUS       PIC X(02) VALUE "00".
+007600             88  LOD-TASKIN-OK       VALUE "00".
+007700             88  LOD-TASKIN-EOF      VALUE "10".
+007800         05  LOD-TASKMSTR-STATUS     PIC X(02) VALUE "00".
+007900             88  LOD-TASKMSTR-OK     VALUE "00".
+008000             88  LOD-TASKMSTR-EOF    VALUE "10".
+008100             88  LOD-TASKMSTR-NOTFOUND
+008200                 VALUES "23" "35" "05".
+008300         05  LOD-TASKAUD-STATUS      PIC X(02) VALUE "00".
+008400             88  LOD-TASKAUD-OK      VALUE "00".
+008500             88  LOD-TASKAUD-NOTFOUND
+008600                 VALUE "35".
+008700         05  LOD-TASKCKPT-STATUS     PIC X(02) VALUE "00".
+008800             88  LOD-TASKCKPT-OK     VALUE "00".
+008900             88  LOD-TASKCKPT-NOTFOUND
+009000                 VALUE "35".
+009020         05  LOD-TASKSEQ-STATUS      PIC X(02) VALUE "00".
+009040             88  LOD-TASKSEQ-OK      VALUE "00".
+009060             88  LOD-TASKSEQ-NOTFOUND
+009080                 VALUE "35".
+009100*    ---------------------------------------------------------
+009200*    MISCELLANEOUS WORKING FIELDS
+009300*    ---------------------------------------------------------
+009400 01  LOD-CURRENT-DATE-TIME.
+009500         05  LOD-CURRENT-DATE        PIC 9(08).
+009600         05  LOD-CURRENT-TIME        PIC 9(06).
+009700         05  FILLER                  PIC X(09).
+009800
+009900 PROCEDURE DIVISION.
+010000*****************************************************************
+010100*    0000-MAINLINE                                              *
+010200*****************************************************************
+010300 0000-MAINLINE.
+010400         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010500         PERFORM 2000-LOAD-TASK-IN THRU 2000-EXIT
+010600             UNTIL LOD-TASKIN-EOF.
+010700         PERFORM 2500-FINISH-CHECKPOINT THRU 2500-EXIT.
+010800         PERFORM 8000-CLOSE-FILES THRU 8000-EXIT.
+010900         DISPLAY "TASKLOAD: " LOD-INPUT-COUNT
+011000             " row(s) read, " LOD-ACCEPTED-COUNT
+011100             " accepted, " LOD-REJECTED-COUNT " rejected.".
+011200         STOP RUN.
+011300
+011400*****************************************************************
+011500*    1000-INITIALIZE                                            *
+011600*****************************************************************
+011700 1000-INITIALIZE.
+011800         MOVE FUNCTION CURRENT-DATE TO LOD-CURRENT-DATE-TIME.
+011900         PERFORM 1100-DETERMINE-NEXT-ID THRU 1100-EXIT.
+012000         PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+012100         OPEN INPUT TASK-IN.
+012200         IF NOT LOD-TASKIN-OK
+012300             DISPLAY "Unable to open TASK-IN, status "
+012400                 LOD-TASKIN-STATUS
+012500             SET LOD-TASKIN-EOF TO TRUE
+012600         END-IF.
+012700         OPEN EXTEND TASK-MASTER.
+012800         IF LOD-TASKMSTR-STATUS = "35"
+012900             OPEN OUTPUT TASK-MASTER
+013000         END-IF.
+013100         OPEN EXTEND TASK-AUDIT.
+013200         IF LOD-TASKAUD-NOTFOUND
+013300             OPEN OUTPUT TASK-AUDIT
+013400         END-IF.
+013500 1000-EXIT.
+013600         EXIT.
+013700
+013800 1100-DETERMINE-NEXT-ID.
+013900         MOVE ZERO TO LOD-NEXT-TASK-ID.
+013950         MOVE ZERO TO LOD-TASKMSTR-ROW-COUNT.
+014000         OPEN INPUT TASK-MASTER.
+014100         IF NOT LOD-TASKMSTR-OK
+014200             AND NOT LOD-TASKMSTR-NOTFOUND
+014300             DISPLAY "Unable to open TASK-MASTER, status "
+014400                 LOD-TASKMSTR-STATUS
+014500             GO TO 1100-EXIT
+014600         END-IF.
+014700         IF LOD-TASKMSTR-OK
+014800             PERFORM 1110-SCAN-ONE-TASK THRU 1110-EXIT
+014900                 UNTIL LOD-TASKMSTR-EOF
+015000             CLOSE TASK-MASTER
+015100         END-IF.
+015150         PERFORM 1120-READ-TASK-ID-SEQ THRU 1120-EXIT.
+015200 1100-EXIT.
+015300         EXIT.
+015400
+015500 1110-SCAN-ONE-TASK.
+015600         READ TASK-MASTER NEXT RECORD
+015700             AT END
+015800                 SET LOD-TASKMSTR-EOF TO TRUE
+015900             NOT AT END
+015950                 ADD 1 TO LOD-TASKMSTR-ROW-COUNT
+016000                 IF TM-ID > LOD-NEXT-TASK-ID
+016100                     MOVE TM-ID TO LOD-NEXT-TASK-ID
+016200                 END-IF
+016300         END-READ.
+016400 1110-EXIT.
+016500         EXIT.
+016550
+016560*****************************************************************
+016570*    1120-READ-TASK-ID-SEQ - PICK UP THE SHARED HIGH-WATER MARK   *
+016580*    TODOLIST MAY HAVE ADVANCED SINCE THIS BATCH LAST RAN, SO     *
+016590*    NEITHER PROGRAM EVER REISSUES A TASK-ID THE OTHER ALREADY    *
+016591*    HANDED OUT, EVEN AFTER TASKARC REMOVES THE HIGH ROW.         *
+016592*****************************************************************
+016600 1120-READ-TASK-ID-SEQ.
+016610         OPEN INPUT TASK-ID-SEQ.
+016620         IF LOD-TASKSEQ-OK
+016630             READ TASK-ID-SEQ
+016640                 AT END
+016650                     CONTINUE
+016660                 NOT AT END
+016670                     IF SEQ-LAST-ISSUED-ID > LOD-NEXT-TASK-ID
+016680                         MOVE SEQ-LAST-ISSUED-ID
+016690                             TO LOD-NEXT-TASK-ID
+016700                     END-IF
+016710             END-READ
+016720             CLOSE TASK-ID-SEQ
+016730         ELSE
+016740             IF NOT LOD-TASKSEQ-NOTFOUND
+016750                 DISPLAY "Unable to open TASK-ID-SEQ, status "
+016760                     LOD-TASKSEQ-STATUS
+016770             END-IF
+016780         END-IF.
+016790 1120-EXIT.
+016800         EXIT.
+016900
+017000 1200-LOAD-CHECKPOINT.
+017100         OPEN INPUT TASK-CHECKPOINT.
+017200         IF LOD-TASKCKPT-OK
+017300             READ TASK-CHECKPOINT
+017400                 AT END
+017500                     CONTINUE
+017600                 NOT AT END
+017700                     MOVE LC-LAST-ROW-COUNT TO LOD-SKIP-COUNT
+017800                     DISPLAY "Resuming after "
+017900                         LOD-SKIP-COUNT
+018000                         " previously committed row(s)."
+018100             END-READ
+018200             CLOSE TASK-CHECKPOINT
+018300         ELSE
+018400             IF NOT LOD-TASKCKPT-NOTFOUND
+018500                 DISPLAY "Unable to open TASK-CHECKPOINT, "
+018600                     "status " LOD-TASKCKPT-STATUS
+018700             END-IF
+018800         END-IF.
+018900 1200-EXIT.
+019000         EXIT.
+019100
+019200*****************************************************************
+019300*    2000-LOAD-TASK-IN - READ AND PROCESS ONE TASK-IN ROW        *
+019400*****************************************************************
+019500 2000-LOAD-TASK-IN.
+019600         READ TASK-IN
+019700             AT END
+019800                 SET LOD-TASKIN-EOF TO TRUE
+019900             NOT AT END
+020000                 ADD 1 TO LOD-INPUT-COUNT
+020100                 IF LOD-INPUT-COUNT > LOD-SKIP-COUNT
+020200                     PERFORM 2100-VALIDATE-AND-APPEND
+020300                         THRU 2100-EXIT
+020400                 END-IF
+020500         END-READ.
+020600 2000-EXIT.
+020700         EXIT.
+020800
+020900 2100-VALIDATE-AND-APPEND.
+021000         IF TI-TASK-NAME = SPACES
+021100             ADD 1 TO LOD-REJECTED-COUNT
+021200             DISPLAY "Rejected input row " LOD-INPUT-COUNT
+021300                 " - task name is blank."
+021400         ELSE
+021500             IF LOD-TASKMSTR-ROW-COUNT NOT < 100
+021600                 ADD 1 TO LOD-REJECTED-COUNT
+021700                 DISPLAY "Rejected input row " LOD-INPUT-COUNT
+021800                     " - TASK-MASTER already has 100 tasks."
+021900             ELSE
+022000                 PERFORM 2200-APPEND-TASK THRU 2200-EXIT
+022100             END-IF
+022200         END-IF.
+022300 2100-EXIT.
+022400         EXIT.
+022500
+022600 2200-APPEND-TASK.
+022700         ADD 1 TO LOD-NEXT-TASK-ID.
+022800         MOVE LOD-NEXT-TASK-ID TO TM-ID.
+022900         MOVE TI-TASK-NAME TO TM-NAME.
+023000         MOVE "PENDING   " TO TM-STATUS.
+023100         MOVE TI-OWNER TO TM-OWNER.
+023200         PERFORM 2210-VALIDATE-PRIORITY THRU 2210-EXIT.
+023300         PERFORM 2220-VALIDATE-DUE-DATE THRU 2220-EXIT.
+023400         WRITE TASK-MASTER-RECORD
+023500             INVALID KEY
+023600                 DISPLAY "Unable to write task " TM-ID
+023700         END-WRITE.
+023800         PERFORM 2230-WRITE-AUDIT THRU 2230-EXIT.
+023900         ADD 1 TO LOD-TASKMSTR-ROW-COUNT.
+024000         ADD 1 TO LOD-ACCEPTED-COUNT.
+024100         ADD 1 TO LOD-ADDS-SINCE-CKPT.
+024200         IF LOD-ADDS-SINCE-CKPT NOT < LOD-CKPT-INTERVAL
+024300             PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+024400         END-IF.
+024500 2200-EXIT.
+024600         EXIT.
+024700
+024800 2210-VALIDATE-PRIORITY.
+024900         MOVE 3 TO TM-PRIORITY.
+025000         IF TI-PRIORITY >= 1 AND TI-PRIORITY <= 5
+025100             MOVE TI-PRIORITY TO TM-PRIORITY
+025200         ELSE
+025300             DISPLAY "Priority out of range on row "
+025400                 LOD-INPUT-COUNT " - defaulted to 3."
+025500         END-IF.
+025600 2210-EXIT.
+025700         EXIT.
+025800
+025900 2220-VALIDATE-DUE-DATE.
+026000         IF TI-DUE-DATE = ZERO
+026100             MOVE ZERO TO TM-DUE-DATE
+026200         ELSE
+026300             MOVE TI-DUE-DATE TO TM-DUE-DATE
+026400         END-IF.
+026500 2220-EXIT.
+026600         EXIT.
+026700
+026800 2230-WRITE-AUDIT.
+026900         MOVE TM-ID TO AU-TASK-ID.
+027000         MOVE SPACES TO AU-OLD-VALUE.
+027100         MOVE TM-NAME TO AU-NEW-VALUE.
+027200         SET AU-ACTION-ADD TO TRUE.
+027300         MOVE LOD-CURRENT-DATE TO AU-AUDIT-DATE.
+027400         MOVE LOD-CURRENT-TIME TO AU-AUDIT-TIME.
+027500         MOVE LOD-JOB-ID TO AU-OPERATOR-ID.
+027600         WRITE TASK-AUDIT-RECORD.
+027700 2230-EXIT.
+027800         EXIT.
+027900
+028000*****************************************************************
+028100*    2400-WRITE-CHECKPOINT                                      *
+028200*****************************************************************
+028300 2400-WRITE-CHECKPOINT.
+028400         MOVE LOD-INPUT-COUNT TO LC-LAST-ROW-COUNT.
+028500         MOVE LOD-CURRENT-DATE TO LC-CHECKPOINT-DATE.
+028600         MOVE LOD-CURRENT-TIME TO LC-CHECKPOINT-TIME.
+028700         OPEN OUTPUT TASK-CHECKPOINT.
+028800         WRITE TASK-CHECKPOINT-RECORD.
+028900         CLOSE TASK-CHECKPOINT.
+029000         OPEN OUTPUT TASK-ID-SEQ.
+029100         MOVE LOD-NEXT-TASK-ID TO SEQ-LAST-ISSUED-ID.
+029200         WRITE TASK-ID-SEQ-RECORD.
+029300         CLOSE TASK-ID-SEQ.
+029400         MOVE ZERO TO LOD-ADDS-SINCE-CKPT.
+029500 2400-EXIT.
+029600         EXIT.
+029700
+029800*****************************************************************
+029900*    2500-FINISH-CHECKPOINT - RUN COMPLETED NORMALLY.  RESET THE  *
+030000*    ROW-SKIP COUNT TO ZERO SO THE NEXT INVOCATION (A DIFFERENT   *
+030100*    TASK-IN FILE) STARTS FROM ROW ONE INSTEAD OF SKIPPING ROWS   *
+030200*    LEFT OVER FROM THIS RUN'S CHECKPOINT.  THE TASK-ID HIGH-     *
+030300*    WATER MARK IN TASKSEQ IS UNRELATED TO ANY ONE INPUT FILE, SO *
+030400*    IT IS STILL WRITTEN HERE, NOT RESET.                         *
+030500*****************************************************************
+030600 2500-FINISH-CHECKPOINT.
+030700         MOVE ZERO TO LC-LAST-ROW-COUNT.
+030800         MOVE LOD-CURRENT-DATE TO LC-CHECKPOINT-DATE.
+030900         MOVE LOD-CURRENT-TIME TO LC-CHECKPOINT-TIME.
+031000         OPEN OUTPUT TASK-CHECKPOINT.
+031100         WRITE TASK-CHECKPOINT-RECORD.
+031200         CLOSE TASK-CHECKPOINT.
+031300         OPEN OUTPUT TASK-ID-SEQ.
+031400         MOVE LOD-NEXT-TASK-ID TO SEQ-LAST-ISSUED-ID.
+031500         WRITE TASK-ID-SEQ-RECORD.
+031600         CLOSE TASK-ID-SEQ.
+031700         MOVE ZERO TO LOD-ADDS-SINCE-CKPT.
+031800 2500-EXIT.
+031900         EXIT.
+032000
+032100*****************************************************************
+032200*    8000-CLOSE-FILES                                           *
+032300*****************************************************************
+032400 8000-CLOSE-FILES.
+032500         CLOSE TASK-IN TASK-MASTER TASK-AUDIT.
+032600 8000-EXIT.
+032700         EXIT.
+032800
+032900 END PROGRAM TASKLOAD.
