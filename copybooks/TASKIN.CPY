@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    COPYBOOK.    TASKIN                                        *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE TASK-IN BATCH INPUT FILE READ BY     *
+000700*    TASKLOAD.  ONE RECORD PER TASK PRODUCED FROM A PLANNING    *
+000800*    MEETING.  TI-DUE-DATE IS CCYYMMDD; TI-PRIORITY IS 1-5.     *
+000900*****************************************************************
+001000     10  TI-TASK-NAME                PIC X(50).
+001100     10  TI-PRIORITY                 PIC 9(01).
+001200     10  TI-DUE-DATE                 PIC 9(08).
+001300     10  TI-OWNER                    PIC X(08).
