@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK.    USERMSTR                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE USER-MASTER FILE.  ONE RECORD PER    *
+000700*    OPERATOR, KEYED BY US-OPERATOR-ID.  USED BY THE TODOLIST   *
+000800*    SIGN-ON PARAGRAPH TO VALIDATE OPERATORS AND TO DECIDE      *
+000900*    WHETHER THE "SHOW ALL OWNERS" OPTION IS OFFERED.            *
+001000*****************************************************************
+001100     10  US-OPERATOR-ID              PIC X(08).
+001200     10  US-PASSWORD                 PIC X(08).
+001300     10  US-OPERATOR-NAME            PIC X(30).
+001400     10  US-SUPERVISOR-FLAG          PIC X(01).
+001500         88  US-IS-SUPERVISOR        VALUE "Y".
+001600         88  US-NOT-SUPERVISOR       VALUE "N".
