@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK.    TASKARC                                       *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE TASK-ARCHIVE FILE.  ONE RECORD PER   *
+000700*    TASK SWEPT OUT OF TASK-MASTER BY THE END-OF-DAY ARCHIVE    *
+000800*    STEP (TASKARC).  APPEND-ONLY, NO KEY.                      *
+001000*****************************************************************
+001100     10  TA-ID                       PIC 9(06).
+001200     10  TA-NAME                     PIC X(50).
+001300     10  TA-STATUS                   PIC X(10).
+001400     10  TA-PRIORITY                 PIC 9(01).
+001500     10  TA-DUE-DATE                 PIC 9(08).
+001600     10  TA-OWNER                    PIC X(08).
+001700     10  TA-ARCHIVE-DATE             PIC 9(08).
