@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    COPYBOOK.    TASKSEQ                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE TASK-ID-SEQ FILE.  A SINGLE CONTROL  *
+000700*    RECORD HOLDING THE HIGHEST TASK-ID EVER ISSUED.  SHARED BY *
+000800*    TODOLIST AND TASKLOAD SO A TASK-ID IS NEVER REISSUED AFTER *
+000900*    TASKARC REMOVES THE TASK-MASTER ROW THAT USED TO HOLD THE  *
+001000*    HIGH-WATER MARK.  REWRITTEN EVERY TIME A NEW ID IS ISSUED. *
+001100*****************************************************************
+001200     10  SEQ-LAST-ISSUED-ID          PIC 9(06).
