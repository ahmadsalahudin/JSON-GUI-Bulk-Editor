@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    COPYBOOK.    TASKAUD                                       *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE TASK-AUDIT FILE.  ONE RECORD IS      *
+000700*    WRITTEN FOR EVERY ADD, STATUS CHANGE, RENAME, DELETE OR    *
+000800*    ARCHIVE SWEEP APPLIED TO A TASK-MASTER ROW.  APPEND-ONLY.  *
+001000*****************************************************************
+001100     10  AU-TASK-ID                  PIC 9(06).
+001200     10  AU-ACTION-CODE              PIC X(01).
+001300         88  AU-ACTION-ADD           VALUE "A".
+001400         88  AU-ACTION-UPDATE        VALUE "U".
+001500         88  AU-ACTION-DELETE        VALUE "D".
+001600         88  AU-ACTION-ARCHIVE       VALUE "R".
+001700     10  AU-OLD-VALUE                PIC X(50).
+001800     10  AU-NEW-VALUE                PIC X(50).
+001900     10  AU-AUDIT-DATE               PIC 9(08).
+002000     10  AU-AUDIT-TIME               PIC 9(06).
+002100     10  AU-OPERATOR-ID              PIC X(08).
