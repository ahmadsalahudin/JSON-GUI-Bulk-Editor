@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    COPYBOOK.    TASKCKPT                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE TASK-CHECKPOINT FILE.  A SINGLE      *
+000700*    CONTROL RECORD REWRITTEN EVERY CK-INTERVAL ADDS, RECORDING *
+000800*    THE LAST TASK-COUNT/TASK-ID KNOWN TO BE COMMITTED TO       *
+000900*    TASK-MASTER.  READ ON STARTUP SO A RERUN AFTER AN ABEND    *
+001000*    RESUMES INSTEAD OF RE-KEYING ALREADY-SAVED TASKS.          *
+001100*****************************************************************
+001200     10  CK-LAST-TASK-COUNT          PIC 9(03).
+001300     10  CK-LAST-TASK-ID             PIC 9(06).
+001400     10  CK-CHECKPOINT-DATE          PIC 9(08).
+001500     10  CK-CHECKPOINT-TIME          PIC 9(06).
