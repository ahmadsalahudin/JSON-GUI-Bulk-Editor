@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    COPYBOOK.    TASKMSTR                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2019-03-11                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR THE TASK-MASTER FILE.  ONE RECORD PER    *
+000700*    TASK, KEYED BY TM-ID.  COPY THIS MEMBER INTO ANY FD THAT   *
+000800*    READS OR WRITES TASK-MASTER.                                *
+000900*-----------------------------------------------------------------
+001000*    MODIFICATION HISTORY                                       *
+001100*    2026-08-09  DPO  ADD TM-PRIORITY, TM-DUE-DATE, TM-OWNER    *
+001200*                     FOR PRIORITY/DUE-DATE AND OWNER SUPPORT.  *
+001300*****************************************************************
+001400     10  TM-ID                       PIC 9(06).
+001500     10  TM-NAME                     PIC X(50).
+001600     10  TM-STATUS                   PIC X(10).
+001700     10  TM-PRIORITY                 PIC 9(01).
+001800     10  TM-DUE-DATE                 PIC 9(08).
+001900     10  TM-OWNER                    PIC X(08).
