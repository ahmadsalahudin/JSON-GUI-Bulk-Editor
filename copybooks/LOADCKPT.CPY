@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK.    LOADCKPT                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    DATE-WRITTEN. 2026-08-09                                   *
+000500*                                                                *
+000600*    RECORD LAYOUT FOR TASKLOAD'S OWN CHECKPOINT FILE.  HOLDS    *
+000700*    THE NUMBER OF TASK-IN ROWS COMMITTED SO FAR IN THIS BATCH   *
+000800*    RUN.  KEPT SEPARATE FROM TASKCKPT (TODOLIST'S CHECKPOINT)   *
+000900*    BECAUSE THE TWO PROGRAMS COUNT DIFFERENT THINGS - TODOLIST  *
+001000*    COUNTS COMMITTED SESSION TASKS, TASKLOAD COUNTS INPUT ROWS  *
+001100*    SKIPPED ON RESTART - AND SHARING ONE RECORD LAYOUT BETWEEN  *
+001200*    THEM SILENTLY MISCOUNTED WHICHEVER PROGRAM RAN SECOND.      *
+001300*****************************************************************
+001400     10  LC-LAST-ROW-COUNT           PIC 9(05).
+001500     10  LC-CHECKPOINT-DATE          PIC 9(08).
+001600     10  LC-CHECKPOINT-TIME          PIC 9(06).
