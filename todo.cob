@@ -1,56 +1,837 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TodoList.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Task-List.
-           05  Task-Count      PIC 9(3) VALUE 0.
-           05  Tasks OCCURS 100.
-               10  Task-Name      PIC X(50).
-               10  Task-Status    PIC X(10).
-       01  User-Input         PIC X(50).
-       01  Display-Message    PIC X(100).
-
-       PROCEDURE DIVISION.
-       Main-Procedure.
-           PERFORM Display-Menu.
-           PERFORM UNTIL User-Input = "Q"
-               DISPLAY Display-Message
-               ACCEPT User-Input
-               EVALUATE User-Input
-                   WHEN "1"
-                       PERFORM Add-Task
-                   WHEN "2"
-                       PERFORM View-Tasks
-                   WHEN "3"
-                       PERFORM Manage-Tasks
-                   WHEN OTHER
-                       DISPLAY "Invalid option!"
-               END-EVALUATE
-           END-PERFORM.
-           DISPLAY "Exiting program..."
-           STOP RUN.
-
-       Display-Menu.
-           DISPLAY "To-Do List Menu:"
-           DISPLAY "1. Add Task"
-           DISPLAY "2. View Tasks"
-           DISPLAY "3. Manage Tasks"
-           DISPLAY "Q. Quit".
-
-       Add-Task.
-           DISPLAY "Enter task name:"
-           ACCEPT Task-Name
-           MOVE Task-Name TO Tasks(Task-Count)
-           MOVE "Pending" TO Task-Status OF Tasks(Task-Count)
-           ADD 1 TO Task-Count.
-
-       View-Tasks.
-           DISPLAY "Task List:".
-           PERFORM VARYING Index FROM 1 BY 1 UNTIL Index > Task-Count
-               DISPLAY Tasks(Index). 
-           END-PERFORM.
-
-       Manage-Tasks.
-           DISPLAY "Manage Tasks (Not Implemented)".
-           
-       END PROGRAM TodoList.
+000100*****************************************************************
+000200*PROGRAM-ID.  TODOLIST                                      *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    INSTALLATION. SHIFT OPERATIONS                             *
+000500*    DATE-WRITTEN. 2019-03-11                                   *
+000600*    DATE-COMPILED.                                              *
+000700*                                                                *
+000800*    INTERACTIVE SHIFT TASK LIST.  TASKS ARE HELD IN THE        *
+000900*    TDL-TASK-TABLE WHILE THE OPERATOR WORKS AND ARE LOADED     *
+001000*    FROM / SAVED BACK TO THE TASK-MASTER FILE SO THE LIST      *
+001100*    SURVIVES BETWEEN RUNS.                                     *
+001200*-----------------------------------------------------------------
+001300*    MODIFICATION HISTORY                                       *
+001400*    2019-03-11  DPO  ORIGINAL PROGRAM.                         *
+001500*    2026-08-09  DPO  ADDED TASK-MASTER LOAD/SAVE SO THE LIST   *
+001600*                     SURVIVES ACROSS RUNS.                     *
+001700*    2026-08-09  DPO  IMPLEMENTED MANAGE-TASKS (EDIT/COMPLETE/  *
+001800*                     DELETE); ADDED CONTROLLED STATUS CODES    *
+001900*                     AND TRANSITION RULES.                     *
+002000*    2026-08-09  DPO  ADDED TASK-AUDIT TRAIL FOR EVERY CHANGE.  *
+002100*    2026-08-09  DPO  ADDED CHECKPOINT/RESTART FOR ADD-TASK.    *
+002200*    2026-08-09  DPO  ADDED TASK-PRIORITY, TASK-DUE-DATE AND    *
+002300*                     PRIORITY/DUE-DATE SORTED VIEWING.         *
+002400*    2026-08-09  DPO  ADDED SIGN-ON, TASK-OWNER, AND OWNER-     *
+002500*                     RESTRICTED VIEW/MANAGE WITH A SUPERVISOR  *
+002600*                     SHOW-ALL OVERRIDE.                        *
+002700*****************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID. TODOLIST.
+003900
+004000 ENVIRONMENT DIVISION.
+004050 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200         SELECT TASK-MASTER ASSIGN TO "TASKMSTR"
+004300             ORGANIZATION IS INDEXED
+004400             ACCESS MODE IS SEQUENTIAL
+004500             RECORD KEY IS TM-ID
+004600             FILE STATUS IS TDL-TASKMSTR-STATUS.
+004700         SELECT TASK-AUDIT ASSIGN TO "TASKAUD"
+004800             ORGANIZATION IS LINE SEQUENTIAL
+004900             FILE STATUS IS TDL-TASKAUD-STATUS.
+005000         SELECT TASK-CHECKPOINT ASSIGN TO "TASKCKPT"
+005100             ORGANIZATION IS LINE SEQUENTIAL
+005200             FILE STATUS IS TDL-TASKCKPT-STATUS.
+005300         SELECT USER-MASTER ASSIGN TO "USERMSTR"
+005400             ORGANIZATION IS INDEXED
+005500             ACCESS MODE IS RANDOM
+005600             RECORD KEY IS US-OPERATOR-ID
+005700             FILE STATUS IS TDL-USERMSTR-STATUS.
+005720         SELECT TASK-ID-SEQ ASSIGN TO "TASKSEQ"
+005740             ORGANIZATION IS LINE SEQUENTIAL
+005760             FILE STATUS IS TDL-TASKSEQ-STATUS.
+005800
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  TASK-MASTER.
+006200 01  TASK-MASTER-RECORD.
+006300         COPY TASKMSTR.
+006400
+006500 FD  TASK-AUDIT.
+006600 01  TASK-AUDIT-RECORD.
+006700         COPY TASKAUD.
+006800
+006900 FD  TASK-CHECKPOINT.
+007000 01  TASK-CHECKPOINT-RECORD.
+007100         COPY TASKCKPT.
+007200
+007300 FD  USER-MASTER.
+007400 01  USER-MASTER-RECORD.
+007500         COPY USERMSTR.
+007550
+007560 FD  TASK-ID-SEQ.
+007570 01  TASK-ID-SEQ-RECORD.
+007580         COPY TASKSEQ.
+007600
+007700 WORKING-STORAGE SECTION.
+007800*    ---------------------------------------------------------
+007900*    IN-MEMORY TASK TABLE
+008000*    ---------------------------------------------------------
+008100 01  TDL-TASK-TABLE.
+008200         05  TDL-TASK-COUNT          PIC 9(03) VALUE ZERO.
+008300         05  TDL-NEXT-TASK-ID        PIC 9(06) VALUE ZERO.
+008400         05  TDL-TASK-ENTRY OCCURS 100 TIMES
+008500                 INDEXED BY TDL-TASK-IDX, TDL-SORT-IDX.
+008600             10  TDL-ID              PIC 9(06).
+008700             10  TDL-NAME            PIC X(50).
+008800             10  TDL-STATUS          PIC X(10).
+009200             10  TDL-PRIORITY        PIC 9(01).
+009300             10  TDL-DUE-DATE        PIC 9(08).
+009400             10  TDL-OWNER           PIC X(08).
+009500*    ---------------------------------------------------------
+009600*    FILE STATUS SWITCHES
+009700*    ---------------------------------------------------------
+009800 01  TDL-FILE-STATUSES.
+009900         05  TDL-TASKMSTR-STATUS     PIC X(02) VALUE "00".
+010000             88  TDL-TASKMSTR-OK     VALUE "00".
+010100             88  TDL-TASKMSTR-EOF    VALUE "10".
+010200             88  TDL-TASKMSTR-NOTFOUND VALUE "23" "35" "05".
+010300         05  TDL-TASKAUD-STATUS      PIC X(02) VALUE "00".
+010400         05  TDL-TASKCKPT-STATUS     PIC X(02) VALUE "00".
+010500             88  TDL-TASKCKPT-OK     VALUE "00".
+010600             88  TDL-TASKCKPT-EOF    VALUE "10".
+010700             88  TDL-TASKCKPT-NOTFOUND VALUE "35" "05".
+010800         05  TDL-USERMSTR-STATUS     PIC X(02) VALUE "00".
+010900             88  TDL-USERMSTR-OK     VALUE "00".
+011000             88  TDL-USERMSTR-NOTFOUND VALUE "23" "35" "05".
+011020         05  TDL-TASKSEQ-STATUS      PIC X(02) VALUE "00".
+011040             88  TDL-TASKSEQ-OK      VALUE "00".
+011060             88  TDL-TASKSEQ-NOTFOUND VALUE "35" "05".
+011100*    ---------------------------------------------------------
+011200*    SIGN-ON / OPERATOR CONTEXT
+011300*    ---------------------------------------------------------
+011400 01  TDL-SIGNON-SWITCHES.
+011500         05  TDL-SIGNON-FLAG         PIC X(01) VALUE "N".
+011600             88  TDL-SIGNON-OK       VALUE "Y".
+011700         05  TDL-SUPERVISOR-FLAG     PIC X(01) VALUE "N".
+011800             88  TDL-IS-SUPERVISOR   VALUE "Y".
+011900         05  TDL-SHOW-ALL-FLAG       PIC X(01) VALUE "N".
+012000             88  TDL-SHOW-ALL        VALUE "Y".
+012100 01  TDL-OPERATOR-ID             PIC X(08).
+012200 01  TDL-OPERATOR-PASSWORD       PIC X(08).
+012300 01  TDL-SIGNON-TRIES            PIC 9(01) VALUE ZERO.
+012400*    ---------------------------------------------------------
+012500*    CHECKPOINT CONTROL
+012600*    ---------------------------------------------------------
+012700 01  TDL-CHECKPOINT-CONTROL.
+012800         05  TDL-ADDS-SINCE-CKPT     PIC 9(03) VALUE ZERO.
+012900         05  TDL-CKPT-INTERVAL       PIC 9(03) VALUE 5.
+013000*    ---------------------------------------------------------
+013100*    MISCELLANEOUS WORKING FIELDS
+013200*    ---------------------------------------------------------
+013300 01  TDL-USER-INPUT              PIC X(50).
+013310 01  TDL-QUIT-SWITCH             PIC X(01) VALUE "N".
+013320         88  TDL-QUIT                VALUE "Y".
+013400 01  TDL-DISPLAY-MESSAGE         PIC X(100)
+013500             VALUE "Select an option:".
+013600 01  TDL-WORK-INDEX              PIC 9(06).
+013700 01  TDL-TASK-INDEX-INPUT        PIC X(50).
+013710 01  TDL-TASK-INDEX-TRIMMED      PIC X(50).
+013720 01  TDL-TASK-INDEX-LEN          PIC 9(02) VALUE ZERO.
+013800 01  TDL-TASK-INDEX              PIC 9(03).
+013900 01  TDL-NEW-STATUS              PIC X(10).
+014000 01  TDL-NEW-NAME                PIC X(50).
+014100 01  TDL-MANAGE-CHOICE           PIC X(01).
+014200 01  TDL-TRANSITION-OK-FLAG      PIC X(01) VALUE "N".
+014300         88  TDL-TRANSITION-OK       VALUE "Y".
+014400 01  TDL-STATUS-VALID-FLAG       PIC X(01) VALUE "N".
+014500         88  TDL-STATUS-CODE-VALID   VALUE "Y".
+014600 01  TDL-CURRENT-DATE-TIME.
+014700         05  TDL-CURRENT-DATE        PIC 9(08).
+014800         05  TDL-CURRENT-TIME        PIC 9(06).
+014900         05  FILLER                  PIC X(09).
+015000 01  TDL-SAVE-INDEX              PIC 9(03).
+015100 01  TDL-COMPARE-INDEX           PIC 9(03).
+015150 01  TDL-SWAP-STATUS             PIC X(10).
+015160*    ---------------------------------------------------------
+015170*    VIEW-TASKS DISPLAY ORDER - HOLDS TDL-TASK-ENTRY POSITIONS
+015180*    SO SORTING THE VIEW NEVER REORDERS TDL-TASK-ENTRY ITSELF,
+015190*    WHICH MUST STAY IN ASCENDING TM-ID ORDER FOR SAVING.
+015195*    ---------------------------------------------------------
+015200 01  TDL-DISPLAY-ORDER.
+015300         05  TDL-ORDER-ENTRY     PIC 9(03) OCCURS 100 TIMES
+015400                 INDEXED BY TDL-ORDER-IDX, TDL-ORDER-CMP-IDX.
+015800 01  TDL-SAVE-ORDER-VALUE        PIC 9(03).
+015900 01  TDL-PRIORITY-INPUT          PIC X(05).
+016000 01  TDL-DUE-DATE-INPUT          PIC X(10).
+016050 01  TDL-PRIORITY-DIGIT          PIC 9(01).
+016100
+016200 PROCEDURE DIVISION.
+016300*****************************************************************
+016400*    0000-MAINLINE                                              *
+016500*****************************************************************
+016600 0000-MAINLINE.
+016700         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016800         IF TDL-SIGNON-OK
+016900             PERFORM 2000-DISPLAY-MENU THRU 2000-EXIT
+016950             PERFORM 2100-MENU-LOOP THRU 2100-EXIT
+016960                 UNTIL TDL-QUIT
+017000             PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+017300         END-IF.
+017400         DISPLAY "Exiting program...".
+017500         STOP RUN.
+017600
+017700*****************************************************************
+017800*    1000-INITIALIZE - SIGN ON, THEN LOAD MASTER/CHECKPOINT     *
+017900*****************************************************************
+018000 1000-INITIALIZE.
+018100         PERFORM 1100-SIGN-ON THRU 1100-EXIT.
+018200         IF TDL-SIGNON-OK
+018300             PERFORM 1200-LOAD-TASK-MASTER THRU 1200-EXIT
+018400             PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+018450             PERFORM 1400-LOAD-TASK-ID-SEQ THRU 1400-EXIT
+018500         END-IF.
+018600 1000-EXIT.
+018700         EXIT.
+018800
+018900*****************************************************************
+019000*    1100-SIGN-ON - VALIDATE OPERATOR AGAINST USER-MASTER       *
+019100*****************************************************************
+019200 1100-SIGN-ON.
+019300         MOVE ZERO TO TDL-SIGNON-TRIES.
+019400         OPEN INPUT USER-MASTER.
+019410         IF TDL-USERMSTR-NOTFOUND
+019420             DISPLAY "USER-MASTER not found - cannot sign on."
+019430             GO TO 1100-EXIT
+019440         END-IF.
+019500         IF NOT TDL-USERMSTR-OK
+019600             DISPLAY "Unable to open USER-MASTER, status "
+019700                 TDL-USERMSTR-STATUS
+019800             GO TO 1100-EXIT
+019900         END-IF.
+020000         PERFORM 1150-SIGN-ON-ATTEMPT THRU 1150-EXIT
+020100             UNTIL TDL-SIGNON-OK OR TDL-SIGNON-TRIES = 3.
+020200         IF NOT TDL-SIGNON-OK
+020300             DISPLAY "Too many failed sign-on attempts."
+020400         END-IF.
+020500         IF TDL-USERMSTR-STATUS NOT = "35"
+020600             CLOSE USER-MASTER
+020700         END-IF.
+020800 1100-EXIT.
+020900         EXIT.
+021000
+021100 1150-SIGN-ON-ATTEMPT.
+021200         ADD 1 TO TDL-SIGNON-TRIES.
+021300         DISPLAY "Operator ID:".
+021400         ACCEPT TDL-OPERATOR-ID.
+021500         DISPLAY "Password:".
+021600         ACCEPT TDL-OPERATOR-PASSWORD.
+021700         MOVE TDL-OPERATOR-ID TO US-OPERATOR-ID.
+021800         READ USER-MASTER
+021900             INVALID KEY
+022000                 DISPLAY "Unknown operator ID."
+022100         END-READ.
+022200         IF TDL-USERMSTR-OK
+022300             IF US-PASSWORD = TDL-OPERATOR-PASSWORD
+022400                 SET TDL-SIGNON-OK TO TRUE
+022500                 IF US-IS-SUPERVISOR
+022600                     SET TDL-IS-SUPERVISOR TO TRUE
+022700                 END-IF
+022800             ELSE
+022900                 DISPLAY "Incorrect password."
+023000             END-IF
+023100         END-IF.
+023200 1150-EXIT.
+023300         EXIT.
+023400
+023500*****************************************************************
+023600*    1200-LOAD-TASK-MASTER - LOAD TASKS INTO TDL-TASK-TABLE     *
+023700*****************************************************************
+023800 1200-LOAD-TASK-MASTER.
+023900         MOVE ZERO TO TDL-TASK-COUNT.
+024000         MOVE ZERO TO TDL-NEXT-TASK-ID.
+024100         OPEN INPUT TASK-MASTER.
+024200         IF NOT TDL-TASKMSTR-OK AND NOT TDL-TASKMSTR-NOTFOUND
+024300             DISPLAY "Unable to open TASK-MASTER, status "
+024400                 TDL-TASKMSTR-STATUS
+024500             GO TO 1200-EXIT
+024600         END-IF.
+024700         IF TDL-TASKMSTR-OK
+024800             PERFORM 1210-LOAD-ONE-TASK THRU 1210-EXIT
+024900                 UNTIL TDL-TASKMSTR-EOF
+025000             CLOSE TASK-MASTER
+025100         END-IF.
+025200 1200-EXIT.
+025300         EXIT.
+025400
+025500 1210-LOAD-ONE-TASK.
+025600         READ TASK-MASTER NEXT RECORD
+025700             AT END
+025800                 SET TDL-TASKMSTR-EOF TO TRUE
+025900             NOT AT END
+025910                 IF TDL-TASK-COUNT NOT < 100
+025920                     DISPLAY "TASK-MASTER has more than 100 "
+025930                         "tasks - additional rows not loaded."
+025940                     SET TDL-TASKMSTR-EOF TO TRUE
+025950                 ELSE
+026000                     ADD 1 TO TDL-TASK-COUNT
+026100                     SET TDL-TASK-IDX TO TDL-TASK-COUNT
+026200                     MOVE TM-ID TO TDL-ID(TDL-TASK-IDX)
+026300                     MOVE TM-NAME TO TDL-NAME(TDL-TASK-IDX)
+026400                     MOVE TM-STATUS TO TDL-STATUS(TDL-TASK-IDX)
+026500                     MOVE TM-PRIORITY
+026520                         TO TDL-PRIORITY(TDL-TASK-IDX)
+026600                     MOVE TM-DUE-DATE
+026620                         TO TDL-DUE-DATE(TDL-TASK-IDX)
+026700                     MOVE TM-OWNER TO TDL-OWNER(TDL-TASK-IDX)
+026800                     IF TM-ID > TDL-NEXT-TASK-ID
+026900                         MOVE TM-ID TO TDL-NEXT-TASK-ID
+027000                     END-IF
+027050                 END-IF
+027100         END-READ.
+027200 1210-EXIT.
+027300         EXIT.
+027400
+027500*****************************************************************
+027600*    1300-LOAD-CHECKPOINT - RESUME POINT AFTER AN ABEND.  ALSO   *
+027610*    PROTECTS TDL-NEXT-TASK-ID AGAINST REUSE: THE CHECKPOINT'S   *
+027620*    LAST-ISSUED ID SURVIVES TASKARC REMOVING THE TASK-MASTER    *
+027630*    ROW THAT USED TO HOLD THE HIGH-WATER MARK.                  *
+027700*****************************************************************
+027800 1300-LOAD-CHECKPOINT.
+027900         OPEN INPUT TASK-CHECKPOINT.
+028000         IF TDL-TASKCKPT-OK
+028100             READ TASK-CHECKPOINT
+028200                 AT END
+028300                     CONTINUE
+028400                 NOT AT END
+028500                     IF CK-LAST-TASK-COUNT NOT = TDL-TASK-COUNT
+028600                         DISPLAY "Checkpoint shows "
+028700                             CK-LAST-TASK-COUNT
+028800                             " task(s) committed; TASK-MASTER "
+028900                             "has " TDL-TASK-COUNT
+029000                             " - resuming from TASK-MASTER."
+029010                     END-IF
+029020                     IF CK-LAST-TASK-ID > TDL-NEXT-TASK-ID
+029030                         MOVE CK-LAST-TASK-ID TO TDL-NEXT-TASK-ID
+029100                     END-IF
+029200             END-READ
+029300             CLOSE TASK-CHECKPOINT
+029400         ELSE
+029500             IF NOT TDL-TASKCKPT-NOTFOUND
+029600                 DISPLAY "Unable to open TASK-CHECKPOINT, status "
+029700                     TDL-TASKCKPT-STATUS
+029800             END-IF
+029900         END-IF.
+030000 1300-EXIT.
+030100         EXIT.
+030120
+030140*****************************************************************
+030150*    1400-LOAD-TASK-ID-SEQ - PICK UP THE SHARED HIGH-WATER MARK   *
+030160*    TASKLOAD MAY HAVE ADVANCED SINCE THIS PROGRAM LAST RAN, SO   *
+030170*    BOTH PROGRAMS NEVER REISSUE A TASK-ID THE OTHER ALREADY      *
+030180*    HANDED OUT, EVEN AFTER TASKARC REMOVES THE HIGH ROW.         *
+030190*****************************************************************
+030200 1400-LOAD-TASK-ID-SEQ.
+030210         OPEN INPUT TASK-ID-SEQ.
+030220         IF TDL-TASKSEQ-OK
+030230             READ TASK-ID-SEQ
+030240                 AT END
+030250                     CONTINUE
+030260                 NOT AT END
+030270                     IF SEQ-LAST-ISSUED-ID > TDL-NEXT-TASK-ID
+030280                         MOVE SEQ-LAST-ISSUED-ID
+030290                             TO TDL-NEXT-TASK-ID
+030300                     END-IF
+030310             END-READ
+030320             CLOSE TASK-ID-SEQ
+030330         ELSE
+030340             IF NOT TDL-TASKSEQ-NOTFOUND
+030350                 DISPLAY "Unable to open TASK-ID-SEQ, status "
+030360                     TDL-TASKSEQ-STATUS
+030370             END-IF
+030380         END-IF.
+030390 1400-EXIT.
+030395         EXIT.
+030410
+030420*****************************************************************
+030430*    2000-DISPLAY-MENU                                          *
+030440*****************************************************************
+030600 2000-DISPLAY-MENU.
+030700         DISPLAY "To-Do List Menu:".
+030800         DISPLAY "1. Add Task".
+030900         DISPLAY "2. View Tasks".
+031000         DISPLAY "3. Manage Tasks".
+031100         IF TDL-IS-SUPERVISOR
+031200             DISPLAY "4. Toggle Show-All-Owners"
+031300         END-IF
+031400         DISPLAY "Q. Quit".
+031500 2000-EXIT.
+031600         EXIT.
+031700
+031800*****************************************************************
+031900*    2100-MENU-LOOP                                             *
+032000*****************************************************************
+032100 2100-MENU-LOOP.
+032200         DISPLAY TDL-DISPLAY-MESSAGE.
+032300         ACCEPT TDL-USER-INPUT.
+032400         EVALUATE TDL-USER-INPUT
+032500             WHEN "1"
+032600                 PERFORM 3000-ADD-TASK THRU 3000-EXIT
+032700             WHEN "2"
+032800                 PERFORM 4000-VIEW-TASKS THRU 4000-EXIT
+032900             WHEN "3"
+033000                 PERFORM 5000-MANAGE-TASKS THRU 5000-EXIT
+034000             WHEN "4"
+034100                 IF TDL-IS-SUPERVISOR
+034200                     PERFORM 2200-TOGGLE-SHOW-ALL THRU 2200-EXIT
+034300                 ELSE
+034400                     DISPLAY "Invalid option!"
+034500                 END-IF
+034600             WHEN "Q"
+034700                 SET TDL-QUIT TO TRUE
+034800             WHEN "q"
+034900                 SET TDL-QUIT TO TRUE
+035000             WHEN OTHER
+035100                 DISPLAY "Invalid option!"
+035200         END-EVALUATE.
+035300 2100-EXIT.
+035400         EXIT.
+035500
+035600 2200-TOGGLE-SHOW-ALL.
+035700         IF TDL-SHOW-ALL
+035800             SET TDL-SHOW-ALL-FLAG TO "N"
+035900             DISPLAY "Show-All-Owners is now OFF."
+036000         ELSE
+036100             SET TDL-SHOW-ALL TO TRUE
+036200             DISPLAY "Show-All-Owners is now ON."
+036300         END-IF.
+036400 2200-EXIT.
+036500         EXIT.
+036600
+036700*****************************************************************
+036800*    3000-ADD-TASK                                              *
+036900*****************************************************************
+037000 3000-ADD-TASK.
+037100         IF TDL-TASK-COUNT NOT < 100
+037200             DISPLAY "Task list is full (100 tasks) - "
+037300                 "run the end-of-day archive step first."
+037400             GO TO 3000-EXIT
+037500         END-IF.
+037600         DISPLAY "Enter task name:".
+037700         ACCEPT TDL-NEW-NAME.
+037800         IF TDL-NEW-NAME = SPACES
+037900             DISPLAY "Task name cannot be blank - not added."
+038000             GO TO 3000-EXIT
+038100         END-IF.
+038150         ADD 1 TO TDL-TASK-COUNT.
+038160         ADD 1 TO TDL-NEXT-TASK-ID.
+038170         SET TDL-TASK-IDX TO TDL-TASK-COUNT.
+038200         PERFORM 3100-ACCEPT-PRIORITY THRU 3100-EXIT.
+038300         PERFORM 3200-ACCEPT-DUE-DATE THRU 3200-EXIT.
+038700         MOVE TDL-NEXT-TASK-ID TO TDL-ID(TDL-TASK-IDX).
+038800         MOVE TDL-NEW-NAME TO TDL-NAME(TDL-TASK-IDX).
+038900         MOVE "PENDING   " TO TDL-STATUS(TDL-TASK-IDX).
+039000         MOVE TDL-OPERATOR-ID TO TDL-OWNER(TDL-TASK-IDX).
+039100         MOVE SPACES TO AU-OLD-VALUE.
+039150         MOVE TDL-NEW-NAME TO AU-NEW-VALUE.
+039180         SET AU-ACTION-ADD TO TRUE.
+039200         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+039300         ADD 1 TO TDL-ADDS-SINCE-CKPT.
+039400         IF TDL-ADDS-SINCE-CKPT NOT < TDL-CKPT-INTERVAL
+039500             PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+039600         END-IF.
+039700         DISPLAY "Task " TDL-NEXT-TASK-ID " added.".
+039800 3000-EXIT.
+039900         EXIT.
+040000
+040100 3100-ACCEPT-PRIORITY.
+040200         MOVE 3 TO TDL-PRIORITY(TDL-TASK-IDX).
+040300         DISPLAY "Enter priority (1=highest - 5=lowest):".
+040400         ACCEPT TDL-PRIORITY-INPUT.
+040500         IF TDL-PRIORITY-INPUT(1:1) IS NUMERIC
+040550             MOVE TDL-PRIORITY-INPUT(1:1) TO TDL-PRIORITY-DIGIT
+040600             IF TDL-PRIORITY-DIGIT >= 1
+040620                 AND TDL-PRIORITY-DIGIT <= 5
+040700                 MOVE TDL-PRIORITY-DIGIT
+040720                     TO TDL-PRIORITY(TDL-TASK-IDX)
+040800             ELSE
+040900                 DISPLAY "Priority out of range - defaulted to 3."
+041000             END-IF
+041100         ELSE
+041200             DISPLAY "Priority not numeric - defaulted to 3."
+041300         END-IF.
+041400 3100-EXIT.
+041500         EXIT.
+041600
+041700 3200-ACCEPT-DUE-DATE.
+041800         MOVE ZERO TO TDL-DUE-DATE(TDL-TASK-IDX).
+041900         DISPLAY "Enter due date (CCYYMMDD, or spaces for none):".
+042000         ACCEPT TDL-DUE-DATE-INPUT.
+042100         IF TDL-DUE-DATE-INPUT(1:8) IS NUMERIC
+042150             MOVE TDL-DUE-DATE-INPUT(1:8)
+042200                 TO TDL-DUE-DATE(TDL-TASK-IDX)
+042300         ELSE
+042400             IF TDL-DUE-DATE-INPUT NOT = SPACES
+042500                 DISPLAY "Due date not valid - left blank."
+042600             END-IF
+042700         END-IF.
+042800 3200-EXIT.
+042900         EXIT.
+043000
+043100*****************************************************************
+043200*    3300-WRITE-CHECKPOINT - FLUSH TASK-MASTER, THEN RECORD THE  *
+043210*    CHECKPOINT SO THE COUNTS ON DISK REFLECT WHAT WAS ACTUALLY  *
+043220*    COMMITTED - A RERUN AFTER AN ABEND RESUMES FROM TASK-MASTER *
+043230*    AS OF THIS CHECKPOINT INSTEAD OF LOSING WORK SINCE THE      *
+043240*    LAST ONE.                                                   *
+043300*****************************************************************
+043400 3300-WRITE-CHECKPOINT.
+043410         PERFORM 8000-SAVE-TASK-MASTER THRU 8000-EXIT.
+043500         MOVE FUNCTION CURRENT-DATE TO TDL-CURRENT-DATE-TIME.
+043600         OPEN OUTPUT TASK-CHECKPOINT.
+043700         MOVE TDL-TASK-COUNT TO CK-LAST-TASK-COUNT.
+043800         MOVE TDL-NEXT-TASK-ID TO CK-LAST-TASK-ID.
+043900         MOVE TDL-CURRENT-DATE TO CK-CHECKPOINT-DATE.
+044000         MOVE TDL-CURRENT-TIME TO CK-CHECKPOINT-TIME.
+044100         WRITE TASK-CHECKPOINT-RECORD.
+044200         CLOSE TASK-CHECKPOINT.
+044250         OPEN OUTPUT TASK-ID-SEQ.
+044260         MOVE TDL-NEXT-TASK-ID TO SEQ-LAST-ISSUED-ID.
+044270         WRITE TASK-ID-SEQ-RECORD.
+044280         CLOSE TASK-ID-SEQ.
+044300         MOVE ZERO TO TDL-ADDS-SINCE-CKPT.
+044400 3300-EXIT.
+044500         EXIT.
+044600
+044700*****************************************************************
+044800*    4000-VIEW-TASKS - SORTED BY PRIORITY THEN DUE DATE         *
+044900*****************************************************************
+045000 4000-VIEW-TASKS.
+045100         PERFORM 4100-SORT-TASKS THRU 4100-EXIT.
+045200         DISPLAY "Task List:".
+045300         SET TDL-ORDER-IDX TO 1.
+045400         PERFORM 4200-DISPLAY-ONE-TASK THRU 4200-EXIT
+045500             VARYING TDL-ORDER-IDX FROM 1 BY 1
+045600             UNTIL TDL-ORDER-IDX > TDL-TASK-COUNT.
+045700 4000-EXIT.
+045800         EXIT.
+045900
+045910*    TDL-TASK-ENTRY ITSELF IS NEVER REORDERED HERE - ONLY THE
+045920*    TDL-ORDER-ENTRY POSITION TABLE IS SORTED, SO THE TASK
+045930*    TABLE STAYS IN ASCENDING TM-ID ORDER FOR 8000-SAVE-TASK-
+045940*    MASTER, WHICH MUST WRITE AN INDEXED FILE IN KEY SEQUENCE.
+046000 4100-SORT-TASKS.
+046050         PERFORM 4105-INIT-ORDER THRU 4105-EXIT
+046060             VARYING TDL-ORDER-IDX FROM 1 BY 1
+046070             UNTIL TDL-ORDER-IDX > TDL-TASK-COUNT.
+046100         IF TDL-TASK-COUNT > 1
+046200             PERFORM 4110-SORT-PASS THRU 4110-EXIT
+046300                 VARYING TDL-SAVE-INDEX FROM 1 BY 1
+046400                 UNTIL TDL-SAVE-INDEX > TDL-TASK-COUNT - 1
+046500         END-IF.
+046600 4100-EXIT.
+046700         EXIT.
+046800
+046850 4105-INIT-ORDER.
+046860         SET TDL-ORDER-ENTRY(TDL-ORDER-IDX) TO TDL-ORDER-IDX.
+046870 4105-EXIT.
+046880         EXIT.
+046890
+046900 4110-SORT-PASS.
+047000         PERFORM 4120-COMPARE-AND-SWAP THRU 4120-EXIT
+047100             VARYING TDL-COMPARE-INDEX FROM 1 BY 1
+047150             UNTIL TDL-COMPARE-INDEX >
+047175                 TDL-TASK-COUNT - TDL-SAVE-INDEX.
+047300 4110-EXIT.
+047400         EXIT.
+047500
+047600 4120-COMPARE-AND-SWAP.
+047650         SET TDL-ORDER-IDX TO TDL-COMPARE-INDEX.
+047660         SET TDL-ORDER-CMP-IDX TO TDL-COMPARE-INDEX.
+047670         ADD 1 TO TDL-ORDER-CMP-IDX.
+047680         SET TDL-TASK-IDX TO TDL-ORDER-ENTRY(TDL-ORDER-IDX).
+047690         SET TDL-SORT-IDX TO TDL-ORDER-ENTRY(TDL-ORDER-CMP-IDX).
+047950         IF TDL-PRIORITY(TDL-TASK-IDX) >
+047960             TDL-PRIORITY(TDL-SORT-IDX)
+048000             OR (TDL-PRIORITY(TDL-TASK-IDX) =
+048050                 TDL-PRIORITY(TDL-SORT-IDX)
+048200                 AND TDL-DUE-DATE(TDL-TASK-IDX) >
+048300                     TDL-DUE-DATE(TDL-SORT-IDX))
+048400             PERFORM 4130-SWAP-ENTRIES THRU 4130-EXIT
+048500         END-IF.
+048600 4120-EXIT.
+048700         EXIT.
+048800
+048900 4130-SWAP-ENTRIES.
+049000         MOVE TDL-ORDER-ENTRY(TDL-ORDER-IDX)
+049010             TO TDL-SAVE-ORDER-VALUE.
+049020         MOVE TDL-ORDER-ENTRY(TDL-ORDER-CMP-IDX)
+049030             TO TDL-ORDER-ENTRY(TDL-ORDER-IDX).
+049040         MOVE TDL-SAVE-ORDER-VALUE
+049050             TO TDL-ORDER-ENTRY(TDL-ORDER-CMP-IDX).
+050800 4130-EXIT.
+050900         EXIT.
+051000
+051100 4200-DISPLAY-ONE-TASK.
+051150         SET TDL-TASK-IDX TO TDL-ORDER-ENTRY(TDL-ORDER-IDX).
+051200         IF TDL-SHOW-ALL
+051220             OR TDL-OWNER(TDL-TASK-IDX) = TDL-OPERATOR-ID
+051300             DISPLAY TDL-ID(TDL-TASK-IDX) " "
+051320                 TDL-NAME(TDL-TASK-IDX)
+051400                 " " TDL-STATUS(TDL-TASK-IDX)
+051500                 " PRI=" TDL-PRIORITY(TDL-TASK-IDX)
+051600                 " DUE=" TDL-DUE-DATE(TDL-TASK-IDX)
+051700                 " OWNER=" TDL-OWNER(TDL-TASK-IDX)
+051800         END-IF.
+051900 4200-EXIT.
+052000         EXIT.
+052100
+052200*****************************************************************
+052300*    5000-MANAGE-TASKS - EDIT STATUS, RENAME, OR DELETE          *
+052400*****************************************************************
+052500 5000-MANAGE-TASKS.
+052600         DISPLAY "Enter Task ID to manage:".
+052700         ACCEPT TDL-TASK-INDEX-INPUT.
+052800         MOVE ZERO TO TDL-TASK-INDEX.
+052850         PERFORM 5005-PARSE-TASK-ID-INPUT THRU 5005-EXIT.
+053200         PERFORM 5010-FIND-TASK THRU 5010-EXIT.
+053300         IF TDL-TASK-INDEX = ZERO
+053400             DISPLAY "Task ID not found."
+053500             GO TO 5000-EXIT
+053600         END-IF.
+053700         SET TDL-TASK-IDX TO TDL-TASK-INDEX.
+053800         IF NOT TDL-SHOW-ALL
+053900             AND TDL-OWNER(TDL-TASK-IDX) NOT = TDL-OPERATOR-ID
+054000             DISPLAY "That task belongs to another operator."
+054100             GO TO 5000-EXIT
+054200         END-IF.
+054300         DISPLAY "Task-Name  : " TDL-NAME(TDL-TASK-IDX).
+054400         DISPLAY "Task-Status: " TDL-STATUS(TDL-TASK-IDX).
+054500         DISPLAY "S = Change Status, R = Rename, D = Delete,"
+054600             " ANY OTHER = CANCEL".
+054700         ACCEPT TDL-MANAGE-CHOICE.
+054800         EVALUATE TDL-MANAGE-CHOICE
+054900             WHEN "S" WHEN "s"
+055000                 PERFORM 5100-CHANGE-STATUS THRU 5100-EXIT
+055100             WHEN "R" WHEN "r"
+055200                 PERFORM 5200-RENAME-TASK THRU 5200-EXIT
+055300             WHEN "D" WHEN "d"
+055400                 PERFORM 5300-DELETE-TASK THRU 5300-EXIT
+055500             WHEN OTHER
+055600                 DISPLAY "Cancelled."
+055700         END-EVALUATE.
+055800 5000-EXIT.
+055900         EXIT.
+055920
+055940*****************************************************************
+055950*    5005-PARSE-TASK-ID-INPUT - TRIM THE OPERATOR'S ENTRY BEFORE  *
+055960*    THE NUMERIC TEST.  ACCEPT LEFT-JUSTIFIES AND SPACE-PADS      *
+055970*    TDL-TASK-INDEX-INPUT, SO A LEADING FIXED-WIDTH SLICE OF IT   *
+055980*    IS NUMERIC ONLY WHEN THE OPERATOR HAPPENS TO ZERO-PAD THE    *
+055990*    ID TO THAT EXACT WIDTH; TRIMMING FIRST MAKES A PLAIN "5"     *
+055995*    WORK THE SAME AS "000005".                                   *
+056000*****************************************************************
+056010 5005-PARSE-TASK-ID-INPUT.
+056020         MOVE FUNCTION TRIM(TDL-TASK-INDEX-INPUT)
+056030             TO TDL-TASK-INDEX-TRIMMED.
+056040         MOVE FUNCTION LENGTH(FUNCTION TRIM(TDL-TASK-INDEX-INPUT))
+056050             TO TDL-TASK-INDEX-LEN.
+056060         IF TDL-TASK-INDEX-LEN > 0 AND TDL-TASK-INDEX-LEN <= 6
+056070             IF TDL-TASK-INDEX-TRIMMED(1:TDL-TASK-INDEX-LEN)
+056080                 IS NUMERIC
+056090                 MOVE FUNCTION NUMVAL(TDL-TASK-INDEX-TRIMMED
+056100                     (1:TDL-TASK-INDEX-LEN))
+056110                     TO TDL-WORK-INDEX
+056120             END-IF
+056130         END-IF.
+056140 5005-EXIT.
+056150         EXIT.
+056160
+056170 5010-FIND-TASK.
+056200         MOVE ZERO TO TDL-TASK-INDEX.
+056300         SET TDL-TASK-IDX TO 1.
+056400         PERFORM 5020-CHECK-ONE-TASK THRU 5020-EXIT
+056500             VARYING TDL-TASK-IDX FROM 1 BY 1
+056600             UNTIL TDL-TASK-IDX > TDL-TASK-COUNT
+056700             OR TDL-TASK-INDEX NOT = ZERO.
+056800 5010-EXIT.
+056900         EXIT.
+057000
+057100 5020-CHECK-ONE-TASK.
+057200         IF TDL-ID(TDL-TASK-IDX) = TDL-WORK-INDEX
+057300             SET TDL-TASK-INDEX TO TDL-TASK-IDX
+057400         END-IF.
+057500 5020-EXIT.
+057600         EXIT.
+057700
+057800*****************************************************************
+057900*    5100-CHANGE-STATUS - ENFORCE VOCABULARY AND TRANSITIONS    *
+058000*****************************************************************
+058100 5100-CHANGE-STATUS.
+058200         DISPLAY "New status (PENDING/ACTIVE/COMPLETE/"
+058220             "CANCELLED):".
+058300         ACCEPT TDL-NEW-STATUS.
+058350         MOVE FUNCTION UPPER-CASE(TDL-NEW-STATUS)
+058400             TO TDL-NEW-STATUS.
+058500         PERFORM 5110-VALIDATE-STATUS-CODE THRU 5110-EXIT.
+058600         IF NOT TDL-STATUS-CODE-VALID
+058700             DISPLAY "'" TDL-NEW-STATUS "' is not a recognized "
+058800                 "status - rejected."
+058900             GO TO 5100-EXIT
+059000         END-IF.
+059100         PERFORM 5120-VALIDATE-TRANSITION THRU 5120-EXIT.
+059200         IF NOT TDL-TRANSITION-OK
+059300             DISPLAY "Cannot move a task from "
+059400                 TDL-STATUS(TDL-TASK-IDX) " to " TDL-NEW-STATUS
+059500                 " - rejected."
+059600             GO TO 5100-EXIT
+059700         END-IF.
+059800         MOVE TDL-STATUS(TDL-TASK-IDX) TO TDL-SWAP-STATUS.
+059900         MOVE TDL-NEW-STATUS TO TDL-STATUS(TDL-TASK-IDX).
+060000         MOVE TDL-SWAP-STATUS TO AU-OLD-VALUE.
+060100         MOVE TDL-NEW-STATUS TO AU-NEW-VALUE.
+060200         SET AU-ACTION-UPDATE TO TRUE.
+060300         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+060310         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT.
+060400         DISPLAY "Status updated.".
+060500 5100-EXIT.
+060600         EXIT.
+060700
+060800 5110-VALIDATE-STATUS-CODE.
+060900         MOVE "N" TO TDL-STATUS-VALID-FLAG.
+061000         EVALUATE TDL-NEW-STATUS
+061100             WHEN "PENDING"
+061200                 SET TDL-STATUS-CODE-VALID TO TRUE
+061300             WHEN "ACTIVE"
+061400                 SET TDL-STATUS-CODE-VALID TO TRUE
+061500             WHEN "COMPLETE"
+061600                 SET TDL-STATUS-CODE-VALID TO TRUE
+061700             WHEN "CANCELLED"
+061800                 SET TDL-STATUS-CODE-VALID TO TRUE
+061900             WHEN OTHER
+062000                 CONTINUE
+062100         END-EVALUATE.
+062200 5110-EXIT.
+062300         EXIT.
+062400
+062500 5120-VALIDATE-TRANSITION.
+062600         MOVE "N" TO TDL-TRANSITION-OK-FLAG.
+062700         EVALUATE TRUE
+062800             WHEN TDL-STATUS(TDL-TASK-IDX)(1:8) = "COMPLETE"
+062900                 CONTINUE
+063000             WHEN TDL-STATUS(TDL-TASK-IDX)(1:9) = "CANCELLED"
+063100                 CONTINUE
+063200             WHEN TDL-STATUS(TDL-TASK-IDX) = TDL-NEW-STATUS
+063300                 CONTINUE
+063400             WHEN OTHER
+063500                 SET TDL-TRANSITION-OK TO TRUE
+063600         END-EVALUATE.
+063700 5120-EXIT.
+063800         EXIT.
+063900
+064000*****************************************************************
+064100*    5200-RENAME-TASK                                           *
+064200*****************************************************************
+064300 5200-RENAME-TASK.
+064400         DISPLAY "New task name:".
+064500         ACCEPT TDL-NEW-NAME.
+064600         IF TDL-NEW-NAME = SPACES
+064700             DISPLAY "Task name cannot be blank - not renamed."
+064800             GO TO 5200-EXIT
+064900         END-IF.
+065000         MOVE TDL-NAME(TDL-TASK-IDX) TO AU-OLD-VALUE.
+065100         MOVE TDL-NEW-NAME TO TDL-NAME(TDL-TASK-IDX).
+065200         MOVE TDL-NEW-NAME TO AU-NEW-VALUE.
+065300         SET AU-ACTION-UPDATE TO TRUE.
+065400         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+065410         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT.
+065500         DISPLAY "Task renamed.".
+065600 5200-EXIT.
+065700         EXIT.
+065800
+065900*****************************************************************
+066000*    5300-DELETE-TASK - REMOVE AND SHIFT REMAINING ROWS UP      *
+066100*****************************************************************
+066200 5300-DELETE-TASK.
+066300         MOVE TDL-NAME(TDL-TASK-IDX) TO AU-OLD-VALUE.
+066400         MOVE SPACES TO AU-NEW-VALUE.
+066500         SET AU-ACTION-DELETE TO TRUE.
+066600         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+066700         IF TDL-TASK-INDEX < TDL-TASK-COUNT
+066800             PERFORM 5310-SHIFT-ONE-ROW-UP THRU 5310-EXIT
+066900                 VARYING TDL-SAVE-INDEX FROM TDL-TASK-INDEX BY 1
+067000                 UNTIL TDL-SAVE-INDEX NOT < TDL-TASK-COUNT
+067100         END-IF.
+067200         SUBTRACT 1 FROM TDL-TASK-COUNT.
+067210         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT.
+067300         DISPLAY "Task deleted.".
+067400 5300-EXIT.
+067500         EXIT.
+067600
+067700 5310-SHIFT-ONE-ROW-UP.
+067800         SET TDL-TASK-IDX TO TDL-SAVE-INDEX.
+067900         SET TDL-SORT-IDX TO TDL-SAVE-INDEX.
+068000         ADD 1 TO TDL-SORT-IDX.
+068100         MOVE TDL-ID(TDL-SORT-IDX) TO TDL-ID(TDL-TASK-IDX).
+068200         MOVE TDL-NAME(TDL-SORT-IDX) TO TDL-NAME(TDL-TASK-IDX).
+068300         MOVE TDL-STATUS(TDL-SORT-IDX)
+068320             TO TDL-STATUS(TDL-TASK-IDX).
+068400         MOVE TDL-PRIORITY(TDL-SORT-IDX)
+068420             TO TDL-PRIORITY(TDL-TASK-IDX).
+068500         MOVE TDL-DUE-DATE(TDL-SORT-IDX)
+068520             TO TDL-DUE-DATE(TDL-TASK-IDX).
+068600         MOVE TDL-OWNER(TDL-SORT-IDX) TO TDL-OWNER(TDL-TASK-IDX).
+068700 5310-EXIT.
+068800         EXIT.
+068900
+069000*****************************************************************
+069100*    6000-WRITE-AUDIT-RECORD                                    *
+069200*****************************************************************
+069300 6000-WRITE-AUDIT-RECORD.
+069400         MOVE FUNCTION CURRENT-DATE TO TDL-CURRENT-DATE-TIME.
+069500         OPEN EXTEND TASK-AUDIT.
+069600         IF TDL-TASKAUD-STATUS = "35"
+069700             OPEN OUTPUT TASK-AUDIT
+069800         END-IF.
+069900         MOVE TDL-ID(TDL-TASK-IDX) TO AU-TASK-ID.
+070000         MOVE TDL-CURRENT-DATE TO AU-AUDIT-DATE.
+070100         MOVE TDL-CURRENT-TIME TO AU-AUDIT-TIME.
+070200         MOVE TDL-OPERATOR-ID TO AU-OPERATOR-ID.
+070300         WRITE TASK-AUDIT-RECORD.
+070400         CLOSE TASK-AUDIT.
+070500 6000-EXIT.
+070600         EXIT.
+070700
+070800*****************************************************************
+070900*    8000-SAVE-TASK-MASTER - REWRITE THE ENTIRE MASTER FILE     *
+071000*****************************************************************
+071100 8000-SAVE-TASK-MASTER.
+071200         OPEN OUTPUT TASK-MASTER.
+071300         IF NOT TDL-TASKMSTR-OK
+071400             DISPLAY "Unable to save TASK-MASTER, status "
+071500                 TDL-TASKMSTR-STATUS
+071600             GO TO 8000-EXIT
+071700         END-IF.
+071800         PERFORM 8010-SAVE-ONE-TASK THRU 8010-EXIT
+071900             VARYING TDL-TASK-IDX FROM 1 BY 1
+072000             UNTIL TDL-TASK-IDX > TDL-TASK-COUNT.
+072100         CLOSE TASK-MASTER.
+072200 8000-EXIT.
+072300         EXIT.
+072400
+072500 8010-SAVE-ONE-TASK.
+072600         MOVE TDL-ID(TDL-TASK-IDX) TO TM-ID.
+072700         MOVE TDL-NAME(TDL-TASK-IDX) TO TM-NAME.
+072800         MOVE TDL-STATUS(TDL-TASK-IDX) TO TM-STATUS.
+072900         MOVE TDL-PRIORITY(TDL-TASK-IDX) TO TM-PRIORITY.
+073000         MOVE TDL-DUE-DATE(TDL-TASK-IDX) TO TM-DUE-DATE.
+073100         MOVE TDL-OWNER(TDL-TASK-IDX) TO TM-OWNER.
+073200         WRITE TASK-MASTER-RECORD
+073300             INVALID KEY
+073400                 DISPLAY "Unable to write task " TM-ID
+073500         END-WRITE.
+073600 8010-EXIT.
+073700         EXIT.
+073800
+073900 END PROGRAM TODOLIST.
