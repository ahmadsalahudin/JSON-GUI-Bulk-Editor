@@ -0,0 +1,268 @@
+000100*****************************************************************
+000200*PROGRAM-ID.  TASKRPT                                       *
+000300*    AUTHOR.      D. OKAFOR - APPLICATIONS PROGRAMMING          *
+000400*    INSTALLATION. SHIFT OPERATIONS                             *
+000500*    DATE-WRITTEN. 2026-08-09                                   *
+000600*    DATE-COMPILED.                                              *
+000700*                                                                *
+000800*    DAILY TASK STATUS REPORT.  READS TASK-MASTER AND PRINTS    *
+000900*    A REPORT GROUPED BY TASK-STATUS, WITH A COUNT FOR EACH     *
+001000*    STATUS GROUP AND A GRAND TOTAL.  RUN AT END OF DAY,         *
+001100*    NORMALLY AHEAD OF THE TASKARC ARCHIVE STEP.                *
+001200*-----------------------------------------------------------------
+001300*    MODIFICATION HISTORY                                       *
+001400*    2026-08-09  DPO  ORIGINAL PROGRAM.                         *
+001450*    2026-08-09  DPO  DETAIL LISTING NOW GROUPED BY STATUS,     *
+001460*                     MATCHING THE SUMMARY COUNTS BELOW IT.     *
+001500*****************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. TASKRPT.
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200         SELECT TASK-MASTER ASSIGN TO "TASKMSTR"
+002300             ORGANIZATION IS INDEXED
+002400             ACCESS MODE IS SEQUENTIAL
+002500             RECORD KEY IS TM-ID
+002600             FILE STATUS IS RPT-TASKMSTR-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TASK-MASTER.
+003100 01  TASK-MASTER-RECORD.
+003200         COPY TASKMSTR.
+003300
+003400 WORKING-STORAGE SECTION.
+003500*    ---------------------------------------------------------
+003600*    IN-MEMORY COPY OF TASK-MASTER, KEPT SO THE DETAIL LISTING
+003700*    CAN BE WALKED ONCE PER STATUS GROUP INSTEAD OF ONCE PER
+003800*    PHYSICAL ROW.
+003900*    ---------------------------------------------------------
+004000 01  RPT-TASK-TABLE.
+004100         05  RPT-TASK-ENTRY  OCCURS 100 TIMES
+004200                 INDEXED BY RPT-TASK-IDX.
+004300             10  RPT-ID              PIC 9(06).
+004400             10  RPT-NAME            PIC X(50).
+004500             10  RPT-STATUS          PIC X(10).
+004600 01  RPT-TASK-COUNT              PIC 9(03) VALUE ZERO.
+004700*    ---------------------------------------------------------
+004800*    STATUS GROUP COUNTERS - ONE PER CONTROLLED STATUS CODE
+004900*    ---------------------------------------------------------
+005000 01  RPT-GROUP-COUNTS.
+005100         05  RPT-PENDING-COUNT       PIC 9(05) VALUE ZERO.
+005200         05  RPT-ACTIVE-COUNT        PIC 9(05) VALUE ZERO.
+005300         05  RPT-COMPLETE-COUNT      PIC 9(05) VALUE ZERO.
+005400         05  RPT-CANCELLED-COUNT     PIC 9(05) VALUE ZERO.
+005500         05  RPT-OTHER-COUNT         PIC 9(05) VALUE ZERO.
+005600 01  RPT-GRAND-TOTAL             PIC 9(05) VALUE ZERO.
+005700 01  RPT-FILE-STATUSES.
+005800         05  RPT-TASKMSTR-STATUS     PIC X(02) VALUE "00".
+005900             88  RPT-TASKMSTR-OK     VALUE "00".
+006000             88  RPT-TASKMSTR-EOF    VALUE "10".
+006100             88  RPT-TASKMSTR-NOTFOUND
+006200                 VALUES "23" "35" "05".
+006300 01  RPT-CURRENT-DATE-TIME.
+006400         05  RPT-CURRENT-DATE        PIC 9(08).
+006500         05  RPT-CURRENT-TIME        PIC 9(06).
+006600         05  FILLER                  PIC X(09).
+006700
+006800 PROCEDURE DIVISION.
+006900*****************************************************************
+007000*    0000-MAINLINE                                              *
+007100*****************************************************************
+007200 0000-MAINLINE.
+007300         MOVE FUNCTION CURRENT-DATE TO RPT-CURRENT-DATE-TIME.
+007400         PERFORM 1000-PRINT-HEADING THRU 1000-EXIT.
+007500         PERFORM 2000-LOAD-TASK-MASTER THRU 2000-EXIT.
+007600         PERFORM 3000-PRINT-DETAIL THRU 3000-EXIT.
+007700         PERFORM 4000-PRINT-SUMMARY THRU 4000-EXIT.
+007800         STOP RUN.
+007900
+008000*****************************************************************
+008100*    1000-PRINT-HEADING                                         *
+008200*****************************************************************
+008300 1000-PRINT-HEADING.
+008400         DISPLAY "DAILY TASK STATUS REPORT - "
+008500             "RUN DATE " RPT-CURRENT-DATE.
+008600 1000-EXIT.
+008700         EXIT.
+008800
+008900*****************************************************************
+009000*    2000-LOAD-TASK-MASTER - READ, TABLE, AND TALLY BY STATUS    *
+009100*****************************************************************
+009200 2000-LOAD-TASK-MASTER.
+009300         OPEN INPUT TASK-MASTER.
+009400         IF NOT RPT-TASKMSTR-OK
+009500             AND NOT RPT-TASKMSTR-NOTFOUND
+009600             DISPLAY "Unable to open TASK-MASTER, status "
+009700                 RPT-TASKMSTR-STATUS
+009800             GO TO 2000-EXIT
+009900         END-IF.
+010000         IF RPT-TASKMSTR-OK
+010100             PERFORM 2100-LOAD-ONE-TASK THRU 2100-EXIT
+010200                 UNTIL RPT-TASKMSTR-EOF
+010300             CLOSE TASK-MASTER
+010400         END-IF.
+010500 2000-EXIT.
+010600         EXIT.
+010700
+010800 2100-LOAD-ONE-TASK.
+010900         READ TASK-MASTER NEXT RECORD
+011000             AT END
+011100                 SET RPT-TASKMSTR-EOF TO TRUE
+011200             NOT AT END
+011300                 ADD 1 TO RPT-TASK-COUNT
+011400                 SET RPT-TASK-IDX TO RPT-TASK-COUNT
+011500                 MOVE TM-ID TO RPT-ID(RPT-TASK-IDX)
+011600                 MOVE TM-NAME TO RPT-NAME(RPT-TASK-IDX)
+011700                 MOVE TM-STATUS TO RPT-STATUS(RPT-TASK-IDX)
+011800                 PERFORM 2200-TALLY-ONE-STATUS THRU 2200-EXIT
+011900                 ADD 1 TO RPT-GRAND-TOTAL
+012000         END-READ.
+012100 2100-EXIT.
+012200         EXIT.
+012300
+012400 2200-TALLY-ONE-STATUS.
+012500         EVALUATE TRUE
+012600             WHEN TM-STATUS(1:7) = "PENDING"
+012700                 ADD 1 TO RPT-PENDING-COUNT
+012800             WHEN TM-STATUS(1:6) = "ACTIVE"
+012900                 ADD 1 TO RPT-ACTIVE-COUNT
+013000             WHEN TM-STATUS(1:8) = "COMPLETE"
+013100                 ADD 1 TO RPT-COMPLETE-COUNT
+013200             WHEN TM-STATUS(1:9) = "CANCELLED"
+013300                 ADD 1 TO RPT-CANCELLED-COUNT
+013400             WHEN OTHER
+013500                 ADD 1 TO RPT-OTHER-COUNT
+013600         END-EVALUATE.
+013700 2200-EXIT.
+013800         EXIT.
+013900
+014000*****************************************************************
+014100*    3000-PRINT-DETAIL - LIST TASKS ONE STATUS GROUP AT A TIME   *
+014200*****************************************************************
+014300 3000-PRINT-DETAIL.
+014400         DISPLAY "TASK-ID  TASK-NAME"
+014500             "                                   STATUS".
+014600         PERFORM 3100-PRINT-PENDING-GROUP THRU 3100-EXIT.
+014700         PERFORM 3200-PRINT-ACTIVE-GROUP THRU 3200-EXIT.
+014800         PERFORM 3300-PRINT-COMPLETE-GROUP THRU 3300-EXIT.
+014900         PERFORM 3400-PRINT-CANCELLED-GROUP THRU 3400-EXIT.
+015000         IF RPT-OTHER-COUNT > 0
+015100             PERFORM 3500-PRINT-OTHER-GROUP THRU 3500-EXIT
+015200         END-IF.
+015300 3000-EXIT.
+015400         EXIT.
+015500
+015600 3100-PRINT-PENDING-GROUP.
+015700         DISPLAY " ".
+015800         DISPLAY "-- PENDING --".
+015900         PERFORM 3110-PRINT-IF-PENDING THRU 3110-EXIT
+016000             VARYING RPT-TASK-IDX FROM 1 BY 1
+016100             UNTIL RPT-TASK-IDX > RPT-TASK-COUNT.
+016200 3100-EXIT.
+016300         EXIT.
+016400
+016500 3110-PRINT-IF-PENDING.
+016600         IF RPT-STATUS(RPT-TASK-IDX)(1:7) = "PENDING"
+016700             DISPLAY RPT-ID(RPT-TASK-IDX) " "
+016800                 RPT-NAME(RPT-TASK-IDX)
+016900                 " " RPT-STATUS(RPT-TASK-IDX)
+017000         END-IF.
+017100 3110-EXIT.
+017200         EXIT.
+017300
+017400 3200-PRINT-ACTIVE-GROUP.
+017500         DISPLAY " ".
+017600         DISPLAY "-- ACTIVE --".
+017700         PERFORM 3210-PRINT-IF-ACTIVE THRU 3210-EXIT
+017800             VARYING RPT-TASK-IDX FROM 1 BY 1
+017900             UNTIL RPT-TASK-IDX > RPT-TASK-COUNT.
+018000 3200-EXIT.
+018100         EXIT.
+018200
+018300 3210-PRINT-IF-ACTIVE.
+018400         IF RPT-STATUS(RPT-TASK-IDX)(1:6) = "ACTIVE"
+018500             DISPLAY RPT-ID(RPT-TASK-IDX) " "
+018600                 RPT-NAME(RPT-TASK-IDX)
+018700                 " " RPT-STATUS(RPT-TASK-IDX)
+018800         END-IF.
+018900 3210-EXIT.
+019000         EXIT.
+019100
+019200 3300-PRINT-COMPLETE-GROUP.
+019300         DISPLAY " ".
+019400         DISPLAY "-- COMPLETE --".
+019500         PERFORM 3310-PRINT-IF-COMPLETE THRU 3310-EXIT
+019600             VARYING RPT-TASK-IDX FROM 1 BY 1
+019700             UNTIL RPT-TASK-IDX > RPT-TASK-COUNT.
+019800 3300-EXIT.
+019900         EXIT.
+020000
+020100 3310-PRINT-IF-COMPLETE.
+020200         IF RPT-STATUS(RPT-TASK-IDX)(1:8) = "COMPLETE"
+020300             DISPLAY RPT-ID(RPT-TASK-IDX) " "
+020400                 RPT-NAME(RPT-TASK-IDX)
+020500                 " " RPT-STATUS(RPT-TASK-IDX)
+020600         END-IF.
+020700 3310-EXIT.
+020800         EXIT.
+020900
+021000 3400-PRINT-CANCELLED-GROUP.
+021100         DISPLAY " ".
+021200         DISPLAY "-- CANCELLED --".
+021300         PERFORM 3410-PRINT-IF-CANCELLED THRU 3410-EXIT
+021400             VARYING RPT-TASK-IDX FROM 1 BY 1
+021500             UNTIL RPT-TASK-IDX > RPT-TASK-COUNT.
+021600 3400-EXIT.
+021700         EXIT.
+021800
+021900 3410-PRINT-IF-CANCELLED.
+022000         IF RPT-STATUS(RPT-TASK-IDX)(1:9) = "CANCELLED"
+022100             DISPLAY RPT-ID(RPT-TASK-IDX) " "
+022200                 RPT-NAME(RPT-TASK-IDX)
+022300                 " " RPT-STATUS(RPT-TASK-IDX)
+022400         END-IF.
+022500 3410-EXIT.
+022600         EXIT.
+022700
+022800 3500-PRINT-OTHER-GROUP.
+022900         DISPLAY " ".
+023000         DISPLAY "-- UNRECOGNIZED --".
+023100         PERFORM 3510-PRINT-IF-OTHER THRU 3510-EXIT
+023200             VARYING RPT-TASK-IDX FROM 1 BY 1
+023300             UNTIL RPT-TASK-IDX > RPT-TASK-COUNT.
+023400 3500-EXIT.
+023500         EXIT.
+023600
+023700 3510-PRINT-IF-OTHER.
+023800         IF RPT-STATUS(RPT-TASK-IDX)(1:7) NOT = "PENDING"
+023900             AND RPT-STATUS(RPT-TASK-IDX)(1:6) NOT = "ACTIVE"
+024000             AND RPT-STATUS(RPT-TASK-IDX)(1:8) NOT = "COMPLETE"
+024100             AND RPT-STATUS(RPT-TASK-IDX)(1:9) NOT = "CANCELLED"
+024200             DISPLAY RPT-ID(RPT-TASK-IDX) " "
+024300                 RPT-NAME(RPT-TASK-IDX)
+024400                 " " RPT-STATUS(RPT-TASK-IDX)
+024500         END-IF.
+024600 3510-EXIT.
+024700         EXIT.
+024800
+024900*****************************************************************
+025000*    4000-PRINT-SUMMARY - PER-GROUP COUNTS AND GRAND TOTAL       *
+025100*****************************************************************
+025200 4000-PRINT-SUMMARY.
+025300         DISPLAY " ".
+025400         DISPLAY "STATUS GROUP TOTALS".
+025500         DISPLAY "PENDING     " RPT-PENDING-COUNT.
+025600         DISPLAY "ACTIVE      " RPT-ACTIVE-COUNT.
+025700         DISPLAY "COMPLETE    " RPT-COMPLETE-COUNT.
+025800         DISPLAY "CANCELLED   " RPT-CANCELLED-COUNT.
+025900         IF RPT-OTHER-COUNT > 0
+026000             DISPLAY "UNRECOGNIZED" RPT-OTHER-COUNT
+026100         END-IF.
+026200         DISPLAY "GRAND TOTAL " RPT-GRAND-TOTAL.
+026300 4000-EXIT.
+026400         EXIT.
+026500
+026600 END PROGRAM TASKRPT.
